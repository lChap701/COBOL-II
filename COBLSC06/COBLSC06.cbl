@@ -0,0 +1,186 @@
+	   IDENTIFICATION DIVISION.
+	   PROGRAM-ID. COBLSC06.
+	   AUTHOR. LUCAS CHAPMAN.
+	   DATE-WRITTEN. 5/20/2020.
+	   DATE-COMPILED.
+      ******************************************************************
+      *  MONTH-END REVENUE REPORT. COMBINES THE FURNITURE SALES        *
+      *  TOTALS CARRIED FORWARD BY COBLSC04 WITH THE PAINT ESTIMATING  *
+      *  TOTALS CARRIED FORWARD BY COBLSC05 INTO ONE COMBINED REVENUE  *
+      *  FIGURE FOR THE MONTH.                                         *
+      ******************************************************************
+	   ENVIRONMENT DIVISION.
+	   INPUT-OUTPUT SECTION.
+	   FILE-CONTROL.
+
+      *  FURNITURE/SALESPERSON TOTALS CARRIED FORWARD BY COBLSC04  *
+		   SELECT SEASON-TOTALS-FILE
+			   ASSIGN TO 'WEEKTL.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS WS-ST-STATUS.
+
+      *  GALLONS/PAINT/LABOR/TOTAL COST TOTALS CARRIED FORWARD BY      *
+      *  COBLSC05                                                     *
+		   SELECT PAINT-TOTALS-FILE
+			   ASSIGN TO 'PAINTTL.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS WS-PT-STATUS.
+
+		   SELECT PRTOUT
+			   ASSIGN TO 'MONTHEND.PRT'
+			   ORGANIZATION IS RECORD SEQUENTIAL.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	   FD  SEASON-TOTALS-FILE
+		   LABEL RECORD IS OMITTED
+		   RECORD CONTAINS 264 CHARACTERS
+		   DATA RECORD IS SEASON-TOTALS-REC.
+
+      *  CPY FILE THAT CONTAINS SEASON-TOTALS-REC LAYOUT, THE SAME     *
+      *  COPYBOOK COBLSC04 USES TO WRITE WEEKTL.DAT                   *
+		   COPY 'SEASONTL.CPY'.
+
+	   FD  PAINT-TOTALS-FILE
+		   LABEL RECORD IS OMITTED
+		   RECORD CONTAINS 40 CHARACTERS
+		   DATA RECORD IS PAINT-TOTALS-REC.
+
+      *  CPY FILE THAT CONTAINS PAINT-TOTALS-REC LAYOUT, THE SAME      *
+      *  COPYBOOK COBLSC05 USES TO WRITE PAINTTL.DAT                  *
+		   COPY 'PAINTTL.CPY'.
+
+	   FD  PRTOUT
+		   LABEL RECORD IS OMITTED
+		   RECORD CONTAINS 132 CHARACTERS
+		   DATA RECORD IS PRTLINE
+		   LINAGE IS 60 WITH FOOTING AT 56.
+
+		   01  PRTLINE                     PIC X(132).
+
+	   WORKING-STORAGE SECTION.
+	   01  WORK-AREA.
+		   05  WS-ST-STATUS                PIC XX      VALUE '00'.
+		   05  WS-PT-STATUS                PIC XX      VALUE '00'.
+		   05  C-PCTR                      PIC 99      VALUE 0.
+      *  SUBSCRIPT USED TO SUM THE FURNITURE CATEGORY TOTALS  *
+		   05  FUR-SUB                     PIC 99      VALUE 0.
+
+      *  FURNITURE SALES, PAINT ESTIMATING AND COMBINED REVENUE       *
+      *  FIGURES FOR THE MONTH                                        *
+	   01  REVENUE-AREA.
+		   05  C-FUR-REVENUE               PIC 9(9)V99 VALUE 0.
+		   05  C-PAINT-REVENUE             PIC 9(9)V99 VALUE 0.
+		   05  C-COMBINED-REVENUE          PIC 9(10)V99 VALUE 0.
+
+	   01  REPORT-TITLE.
+		   05  FILLER                      PIC X(45)   VALUE ' '.
+		   05  FILLER                      PIC X(19)   VALUE
+                                       'MONTH-END REVENUE'.
+		   05  FILLER                      PIC X(58)   VALUE ' '.
+		   05  FILLER                      PIC X(6)    VALUE 'PAGE: '.
+		   05  O-PCTR                      PIC Z9.
+
+	   01  BLANK-LINE.
+		   05  FILLER                      PIC X(132)  VALUE ' '.
+
+	   01  FURNITURE-REVENUE-LINE.
+		   05  FILLER                      PIC X(14)   VALUE ' '.
+		   05  FILLER                      PIC X(25)   VALUE
+                                       'FURNITURE SALES REVENUE:'.
+		   05  FILLER                      PIC X(5)    VALUE ' '.
+		   05  O-FUR-REVENUE               PIC $$$,$$$,$$9.99.
+
+	   01  PAINT-REVENUE-LINE.
+		   05  FILLER                      PIC X(14)   VALUE ' '.
+		   05  FILLER                      PIC X(25)   VALUE
+                                       'PAINT ESTIMATING REVENUE'.
+		   05  FILLER                      PIC X(5)    VALUE ' '.
+		   05  O-PAINT-REVENUE             PIC $$$,$$$,$$9.99.
+
+	   01  COMBINED-REVENUE-LINE.
+		   05  FILLER                      PIC X(14)   VALUE ' '.
+		   05  FILLER                      PIC X(25)   VALUE
+                                       'COMBINED MONTH REVENUE: '.
+		   05  FILLER                      PIC X(5)    VALUE ' '.
+		   05  O-COMBINED-REVENUE          PIC $$$,$$$,$$9.99.
+
+	   PROCEDURE DIVISION.
+	   L1-MAIN.
+		   PERFORM L2-INIT.
+		   PERFORM L2-SUM-FURNITURE-TOTALS
+			   VARYING FUR-SUB FROM 1 BY 1
+				   UNTIL FUR-SUB > 9.
+		   PERFORM L2-BUILD-REVENUE-FIGURES.
+		   PERFORM L2-PRINT-REPORT.
+		   PERFORM L2-CLOSING.
+	   STOP RUN.
+
+      *  READS THE FURNITURE/SALESPERSON AND PAINT ESTIMATING TOTALS  *
+      *  CARRIED FORWARD FROM PRIOR RUNS, DEFAULTING TO ZERO IF        *
+      *  EITHER FILE DOESN'T EXIST YET                                *
+	   L2-INIT.
+		   MOVE 0 TO C-FUR-REVENUE.
+		   INITIALIZE SEASON-TOTALS-REC.
+		   OPEN INPUT SEASON-TOTALS-FILE.
+		   IF WS-ST-STATUS = '00'
+			   READ SEASON-TOTALS-FILE
+				   AT END
+					   INITIALIZE SEASON-TOTALS-REC
+				   NOT AT END
+					   CONTINUE
+			   END-READ
+			   CLOSE SEASON-TOTALS-FILE
+		   ELSE
+			   CONTINUE.
+
+		   INITIALIZE PAINT-TOTALS-REC.
+		   OPEN INPUT PAINT-TOTALS-FILE.
+		   IF WS-PT-STATUS = '00'
+			   READ PAINT-TOTALS-FILE
+				   AT END
+					   INITIALIZE PAINT-TOTALS-REC
+				   NOT AT END
+					   CONTINUE
+			   END-READ
+			   CLOSE PAINT-TOTALS-FILE
+		   ELSE
+			   CONTINUE.
+
+		   OPEN OUTPUT PRTOUT.
+
+      *  ADDS UP EACH FURNITURE CATEGORY'S CARRIED-FORWARD TOTAL INTO *
+      *  ONE FURNITURE SALES REVENUE FIGURE FOR THE MONTH             *
+	   L2-SUM-FURNITURE-TOTALS.
+		   ADD ST-CF-FUR-TOTAL(FUR-SUB) TO C-FUR-REVENUE.
+
+      *  BUILDS THE PAINT ESTIMATING AND COMBINED REVENUE FIGURES  *
+	   L2-BUILD-REVENUE-FIGURES.
+		   MOVE PT-CF-TOTAL-COST TO C-PAINT-REVENUE.
+		   ADD C-FUR-REVENUE C-PAINT-REVENUE GIVING C-COMBINED-REVENUE.
+
+	   L2-PRINT-REPORT.
+		   ADD 1 TO C-PCTR.
+		   MOVE C-PCTR TO O-PCTR.
+		   WRITE PRTLINE FROM REPORT-TITLE
+			   AFTER ADVANCING PAGE.
+
+		   MOVE C-FUR-REVENUE TO O-FUR-REVENUE.
+		   WRITE PRTLINE FROM FURNITURE-REVENUE-LINE
+			   AFTER ADVANCING 3 LINES.
+
+		   MOVE C-PAINT-REVENUE TO O-PAINT-REVENUE.
+		   WRITE PRTLINE FROM PAINT-REVENUE-LINE
+			   AFTER ADVANCING 2 LINES.
+
+		   WRITE PRTLINE FROM BLANK-LINE
+			   AFTER ADVANCING 1 LINE.
+
+		   MOVE C-COMBINED-REVENUE TO O-COMBINED-REVENUE.
+		   WRITE PRTLINE FROM COMBINED-REVENUE-LINE
+			   AFTER ADVANCING 1 LINE.
+
+	   L2-CLOSING.
+		   CLOSE PRTOUT.
+
