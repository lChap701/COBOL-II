@@ -0,0 +1,26 @@
+      *  VAL.CPY                                                        *
+      *  LAYOUT OF A VALIDATED RESERVATION RECORD WRITTEN TO            *
+      *  CAMPRES.DAT.                                                   *
+       01  VAL-REC.
+           05  O-CAMPGROUND        PIC X(15).
+           05  O-SITE.
+               10  O-SITE-LET      PIC X.
+               10  O-SITE-NUM      PIC 99.
+           05  O-LEN-STAY          PIC 99.
+           05  O-DATE.
+               10  O-YYYY          PIC 9(4).
+               10  O-MM            PIC 99.
+               10  O-DD            PIC 99.
+           05  O-END-DATE.
+               10  O-END-YYYY      PIC 9(4).
+               10  O-END-MM        PIC 99.
+               10  O-END-DD        PIC 99.
+           05  O-NAME              PIC X(27).
+           05  O-AMT               PIC 9(3)V99.
+           05  O-CCTYPE            PIC X(16).
+           05  O-CCNUM             PIC X(19).
+           05  O-CCEXP.
+               10  O-CCEXP-YYYY    PIC 9(4).
+               10  O-CCEXP-MM      PIC 99.
+               10  O-CCEXP-DD      PIC 99.
+           05  FILLER              PIC X(25).
