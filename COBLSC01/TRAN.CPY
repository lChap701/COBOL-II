@@ -0,0 +1,39 @@
+      *  TRAN.CPY                                                       *
+      *  LAYOUT OF A RESERVATION TRANSACTION RECORD READ FROM           *
+      *  RESERVE.DAT.                                                   *
+       01  TRAN-REC.
+           05  I-CAMPGROUND        PIC X(15).
+               88  VAL-CAMP        VALUE 'HONEY CREEK'
+                                          'HICKORY RIDGE'
+                                          'BRIDGEVIEW'
+                                          'BLUFF CREEK'
+                                          'ROATHBUN LAKE'.
+           05  I-SITE.
+               10  I-SITE-LET      PIC X.
+               10  I-SITE-NUM      PIC 99.
+           05  I-LEN-STAY          PIC 99.
+               88  VAL-STAY        VALUE 1 THRU 30.
+           05  I-DATE.
+               10  I-YYYY          PIC 9(4).
+               10  I-MM            PIC 99.
+               10  I-DD            PIC 99.
+           05  I-LNAME             PIC X(15).
+           05  I-FNAME             PIC X(10).
+           05  I-AMT               PIC 9(3)V99.
+           05  I-CCTYPE            PIC X.
+               88  VAL-CCTYPE      VALUE 'V' 'M' 'A'.
+           05  I-CCNUM.
+               10  I-CCNUM1ST      PIC 9(4).
+               10  I-CCNUM2ND      PIC 9(4).
+               10  I-CCNUM3RD      PIC 9(4).
+               10  I-CCNUM4TH      PIC 9(4).
+           05  I-CCEXP.
+               10  I-CCEXP-YYYY    PIC 9(4).
+               10  I-CCEXP-MM      PIC 99.
+               10  I-CCEXP-DD      PIC 99.
+      *  'N' = NEW BOOKING (DEFAULT WHEN BLANK), 'C' = CANCELLATION/  *
+      *  REFUND AGAINST AN EXISTING BOOKING IN CAMPRES.DAT            *
+           05  I-TRAN-TYPE         PIC X.
+               88  VAL-TRAN-NEW    VALUE 'N' ' '.
+               88  VAL-TRAN-CANCEL VALUE 'C'.
+           05  FILLER              PIC X(24).
