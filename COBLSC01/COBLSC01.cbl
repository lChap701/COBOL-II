@@ -12,20 +12,46 @@
        FILE-CONTROL.
 
            SELECT TRAN-MASTER
-               ASSIGN TO 
-               'C:\IHCC\SPRING TERM 2020\COBOL II\COBLSC01\RESERVE.DAT'
+               ASSIGN TO 'RESERVE.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT VALOUT
-               ASSIGN TO 
-               'C:\IHCC\SPRING TERM 2020\COBOL II\COBLSC01\CAMPRES.DAT'
+               ASSIGN TO 'CAMPRES.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT ERROUT
-               ASSIGN TO
-               'C:\IHCC\SPRING TERM 2020\COBOL II\COBLSC01\ERR.PRT'
+               ASSIGN TO 'ERR.PRT'
                ORGANIZATION IS RECORD SEQUENTIAL.
 
+      *  READ-ONLY VIEW OF CAMPRES.DAT USED TO MATCH A CANCELLATION/   *
+      *  REFUND RECORD AGAINST THE BOOKING IT'S CANCELLING             *
+           SELECT CAMPRES-IN
+               ASSIGN TO 'CAMPRES.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *  CANCELLATIONS/REFUNDS REPORT  *
+           SELECT CANCELOUT
+               ASSIGN TO 'CANCEL.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+      *  SEASONAL SITE RATE MASTER - REPLACES THE COMPILED-IN SITES   *
+      *  TABLE SO RATES CAN BE CHANGED FOR HOLIDAY WEEKENDS/OFF-       *
+      *  SEASON WITHOUT RECOMPILING THIS PROGRAM                      *
+           SELECT RATE-MASTER
+               ASSIGN TO 'RATES.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *  SORT WORK FILE USED TO DETECT OVERLAPPING SITE RESERVATIONS  *
+           SELECT SORT-FILE
+               ASSIGN TO 'SRTTRAN.DAT'.
+
+      *  HOLDS THE COUNT OF RECORDS ALREADY VALIDATED SO A RERUN OF    *
+      *  A JOB THAT ABENDED MID-BATCH CAN RESTART PAST THEM            *
+           SELECT CHKPT-FILE
+               ASSIGN TO 'CHKPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -35,7 +61,7 @@
            RECORD CONTAINS 108 CHARACTERS.
 
       *  CPY FILE THAT CONATAINS TRAN-REC LAYOUT  *
-           COPY 'C:\IHCC\SPRING TERM 2020\COBOL II\COBLSC01\TRAN.CPY'.
+           COPY 'TRAN.CPY'.
 
        FD  VALOUT
            LABEL RECORD IS OMITTED
@@ -44,7 +70,7 @@
            LINAGE IS 60 WITH FOOTING AT 56.
                
       *  CPY FILE THAT CONATAINS VAL-REC LAYOUT  *
-           COPY 'C:\IHCC\SPRING TERM 2020\COBOL II\COBLSC01\VAL.CPY'.
+           COPY 'VAL.CPY'.
 
        FD  ERROUT
            LABEL RECORD IS OMITTED
@@ -54,6 +80,78 @@
 
        01  ERRLINE             PIC X(132).
 
+      *  ONLY THE FIELDS NEEDED TO MATCH A CANCELLATION ARE BROKEN   *
+      *  OUT - THE REST OF THE VAL-REC IMAGE IS CARRIED AS FILLER    *
+       FD  CAMPRES-IN
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 136 CHARACTERS
+           DATA RECORD IS CAMPRES-LOOKUP-REC.
+       01  CAMPRES-LOOKUP-REC.
+           05  CL-CAMPGROUND       PIC X(15).
+           05  CL-SITE.
+               10  CL-SITE-LET     PIC X.
+               10  CL-SITE-NUM     PIC 99.
+           05  CL-LEN-STAY         PIC 99.
+           05  CL-DATE.
+               10  CL-YYYY         PIC 9(4).
+               10  CL-MM           PIC 99.
+               10  CL-DD           PIC 99.
+           05  FILLER              PIC X(108).
+
+       FD  CANCELOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS CANCELLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  CANCELLINE          PIC X(132).
+
+      *  ONE SEASONAL RATE FOR ONE SITE LETTER OVER A DATE RANGE      *
+       FD  RATE-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RATE-REC
+           RECORD CONTAINS 30 CHARACTERS.
+       01  RATE-REC.
+           05  RM-SITE-LET         PIC X.
+           05  RM-START-DATE.
+               10  RM-START-YYYY   PIC 9(4).
+               10  RM-START-MM     PIC 99.
+               10  RM-START-DD     PIC 99.
+           05  RM-END-DATE.
+               10  RM-END-YYYY     PIC 9(4).
+               10  RM-END-MM       PIC 99.
+               10  RM-END-DD       PIC 99.
+           05  RM-PRICE            PIC S99V99.
+           05  FILLER              PIC X(9).
+
+      *  SORTS TRAN-MASTER BY SITE AND DATE SO OVERLAPPING STAYS ON   *
+      *  THE SAME SITE LAND NEXT TO EACH OTHER FOR COMPARISON         *
+       SD  SORT-FILE.
+       01  SORT-REC.
+           05  SRT-CAMPGROUND  PIC X(15).
+           05  SRT-SITE-LET    PIC X.
+           05  SRT-SITE-NUM    PIC 99.
+           05  SRT-LEN-STAY    PIC 99.
+           05  SRT-YYYY        PIC 9(4).
+           05  SRT-MM          PIC 99.
+           05  SRT-DD          PIC 99.
+           05  SRT-REST-1      PIC X(55).
+      *  'N' = NEW BOOKING, 'C' = CANCELLATION/REFUND - CANCELLATIONS *
+      *  DON'T OCCUPY A SITE SO THEY'RE SKIPPED BY THE OVERLAP SCAN   *
+           05  SRT-TRAN-TYPE   PIC X.
+           05  SRT-REST-2      PIC X(24).
+
+       01  SORT-REC-WHOLE REDEFINES SORT-REC.
+           05  SRT-WHOLE-REC   PIC X(108).
+
+      *  CHECKPOINT FILE - ONE RECORD HOLDING THE COUNT OF TRAN-MASTER *
+      *  RECORDS ALREADY VALIDATED AS OF THE LAST CHECKPOINT           *
+       FD  CHKPT-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CHKPT-REC.
+       01  CHKPT-REC.
+           05  CK-REC-CTR      PIC 9(6).
+
        WORKING-STORAGE SECTION.
        01  WORK-AREA.
            05  MORE-RECS       PIC X       VALUE 'Y'.
@@ -69,9 +167,6 @@
            05  C-END-MM        PIC 99.            
            05  C-END-DD        PIC 99.         
            05  C-AMT           PIC S9(3)V99.
-           05  WS-CCNUM1ST     PIC X(4).
-           05  WS-CCNUM2ND     PIC X(4).
-           05  WS-CCNUM3RD     PIC X(4).
            05  WS-CCNUM4TH     PIC X(4).
            05  WS-CURR-DATE.
                10  WS-CURR-YY  PIC 9(4).
@@ -79,6 +174,123 @@
                10  WS-CURR-DD  PIC 99.
            05  ERR-PCTR        PIC 99      VALUE 0.
 
+      *  USED TO CHECKPOINT/RESTART THE VALIDATION RUN  *
+       01  CHECKPOINT-WORK-AREA.
+           05  WS-CHKPT-STATUS PIC XX      VALUE '00'.
+           05  WS-CHKPT-CTR    PIC 9(6)    VALUE 0.
+           05  RESTART-SW      PIC X       VALUE 'N'.
+           05  CHKPT-SKIP-CTR  PIC 9(6)    VALUE 0.
+           05  CHKPT-INTERVAL  PIC 999     VALUE 25.
+           05  CHKPT-QUOT      PIC 9(6).
+           05  CHKPT-REM       PIC 999.
+      *  SET ONLY WHEN L4A-SAVE-CHECKPOINT ACTUALLY WRITES CHKPT.DAT,  *
+      *  SO L9-CLOSING KNOWS WHETHER THERE'S A FILE TO DELETE          *
+           05  CHKPT-WRITTEN-SW PIC X       VALUE 'N'.
+
+      *  USED WHEN SCANNING THE SORTED TRANSACTIONS FOR OVERLAPS  *
+       01  OVERLAP-WORK-AREA.
+           05  SORT-EOF-SW     PIC X       VALUE 'N'.
+           05  FIRST-SITE-SW   PIC X       VALUE 'Y'.
+           05  PREV-CAMPGROUND PIC X(15).
+           05  PREV-SITE-LET   PIC X.
+           05  PREV-SITE-NUM   PIC 99.
+           05  PREV-END-DATE   PIC 9(8).
+           05  CURR-START-DATE PIC 9(8).
+           05  DC-YYYY         PIC 9(4).
+           05  DC-MM           PIC 99.
+           05  DC-DD           PIC 99.
+           05  DC-LEN          PIC 99.
+           05  DC-DAYS-IN-MO   PIC 99.
+           05  DC-LEAP-QUOT    PIC 9(4).
+           05  DC-LEAP-REM     PIC 9.
+           05  DC-END-DATE     PIC 9(8).
+           05  OVL-CTR         PIC 999     VALUE 0.
+           05  OVL-FOUND-SW    PIC X       VALUE 'N'.
+
+      *  USED TO RUN A LUHN CHECKSUM AGAINST I-CCNUM SO A MISTYPED    *
+      *  CARD NUMBER IS CAUGHT BEFORE IT REACHES BILLING              *
+       01  LUHN-WORK-AREA.
+           05  WS-CCNUM-DIGITS     PIC 9(16).
+           05  WS-CCNUM-TABLE REDEFINES WS-CCNUM-DIGITS.
+               10  WS-CC-DIGIT     PIC 9   OCCURS 16
+                                       INDEXED BY CC-IDX.
+           05  WS-CC-POS           PIC 99      VALUE 0.
+           05  CC-DIGIT-VAL        PIC 99      VALUE 0.
+           05  CC-SUM              PIC 9(4)    VALUE 0.
+           05  CC-POS-QUOT         PIC 99      VALUE 0.
+           05  CC-POS-REM          PIC 9       VALUE 0.
+           05  CC-LUHN-QUOT        PIC 9(4)    VALUE 0.
+           05  CC-LUHN-REM         PIC 9       VALUE 0.
+           05  CC-LUHN-SW          PIC X       VALUE 'N'.
+               88  CC-LUHN-FAILED          VALUE 'Y'.
+
+      *  TRANSACTIONS FLAGGED AS OVERLAPPING ANOTHER RESERVATION ON   *
+      *  THE SAME SITE, KEPT AS A COPY OF THE WHOLE TRAN-REC IMAGE    *
+      *  SO L5-VALIDATION CAN RECOGNIZE THE RECORD WHEN IT COMES      *
+      *  BACK AROUND ON THE UNSORTED MAIN PASS                        *
+       01  OVERLAP-RECS.
+           05  OVL-ENTRY       PIC X(108) OCCURS 100
+                                   INDEXED BY OVL-IDX.
+
+      *  BOOKINGS ALREADY ON CAMPRES.DAT, LOADED AT START-UP SO A     *
+      *  CANCELLATION/REFUND RECORD CAN BE MATCHED AGAINST THE        *
+      *  ORIGINAL RESERVATION IT'S CANCELLING                         *
+       01  CANCEL-LOOKUP-TABLE.
+           05  CANCEL-ENTRY    OCCURS 500 INDEXED BY CANCEL-IDX.
+               10  CE-CAMPGROUND   PIC X(15).
+               10  CE-SITE-LET     PIC X.
+               10  CE-SITE-NUM     PIC 99.
+               10  CE-YYYY         PIC 9(4).
+               10  CE-MM           PIC 99.
+               10  CE-DD           PIC 99.
+
+       01  CANCEL-WORK-AREA.
+           05  CANCEL-TBL-CTR      PIC 9(4)    VALUE 0.
+           05  CANCEL-EOF-SW       PIC X       VALUE 'N'.
+           05  CANCEL-FOUND-SW     PIC X       VALUE 'N'.
+               88  CANCEL-FOUND            VALUE 'Y'.
+           05  CANCEL-PCTR         PIC 99      VALUE 0.
+           05  C-TOT-CANCEL-CTR    PIC 99      VALUE 0.
+
+       01  CANCEL-REPORT-TITLE.
+           05  FILLER          PIC X(6)    VALUE 'DATE: '.
+           05  O-CAN-MM        PIC 99.
+           05  FILLER          PIC X       VALUE '/'.
+           05  O-CAN-DD        PIC 99.
+           05  FILLER          PIC X       VALUE '/'.
+           05  O-CAN-YY        PIC 9(4).
+           05  FILLER          PIC X(40)   VALUE ' '.
+           05  FILLER          PIC X(27)   VALUE
+               'CANCELLATION/REFUND REPORT'.
+           05  FILLER          PIC X(41)   VALUE ' '.
+           05  FILLER          PIC X(6)    VALUE 'PAGE: '.
+           05  O-CAN-PCTR      PIC Z9.
+
+      *  DETAIL LINE FOR AN INDIVIDUAL CANCELLATION/REFUND RECORD     *
+       01  CANCEL-DETAIL-LINE.
+           05  O-CAN-CAMPGROUND    PIC X(15).
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  O-CAN-SITE-LET      PIC X.
+           05  O-CAN-SITE-NUM      PIC 99.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  O-CAN-YYYY          PIC 9(4).
+           05  FILLER              PIC X       VALUE '/'.
+           05  O-CAN-DATE-MM       PIC 99.
+           05  FILLER              PIC X       VALUE '/'.
+           05  O-CAN-DATE-DD       PIC 99.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  O-CAN-REFUND-AMT    PIC ZZ9.99.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  O-CAN-STATUS        PIC X(23).
+           05  FILLER              PIC X(65)   VALUE SPACES.
+
+      *  DISPLAYS THE TOTAL NUMBER OF CANCELLATIONS/REFUNDS PROCESSED *
+       01  CANCEL-TOTAL-LINE.
+           05  FILLER          PIC X(29)   VALUE
+               'TOTAL CANCELLATIONS/REFUNDS: '.
+           05  O-TOT-CANCEL-CTR PIC Z9.
+           05  FILLER          PIC X(101)  VALUE ' '.
+
        01  CURRENT-DATE-AND-TIME.
            05  CURR-DATE.
                10  CURR-YY    PIC 9(4).
@@ -100,39 +312,23 @@
                88  VAL-DD-28               VALUE 1 THRU 28.
        01  WS-DATE-NUM REDEFINES WS-DATE   PIC 9(8).
 
-      *  SITES TABLE  *
-       01  SITES-INFO.
-           05  FILLER          PIC X(5)    VALUE 'A1000'.
-           05  FILLER          PIC X(5)    VALUE 'B1000'.
-           05  FILLER          PIC X(5)    VALUE 'C1000'.
-           05  FILLER          PIC X(5)    VALUE 'D1200'.
-           05  FILLER          PIC X(5)    VALUE 'E1200'.
-           05  FILLER          PIC X(5)    VALUE 'F1200'.
-           05  FILLER          PIC X(5)    VALUE 'G1200'.
-           05  FILLER          PIC X(5)    VALUE 'H1200'.
-           05  FILLER          PIC X(5)    VALUE 'I1200'.
-           05  FILLER          PIC X(5)    VALUE 'J1200'.
-           05  FILLER          PIC X(5)    VALUE 'K1200'.
-           05  FILLER          PIC X(5)    VALUE 'L1200'.
-           05  FILLER          PIC X(5)    VALUE 'M1200'.
-           05  FILLER          PIC X(5)    VALUE 'N1400'.
-           05  FILLER          PIC X(5)    VALUE 'O1400'.
-           05  FILLER          PIC X(5)    VALUE 'P1400'.
-           05  FILLER          PIC X(5)    VALUE 'Q1400'.
-           05  FILLER          PIC X(5)    VALUE 'R1400'.
-           05  FILLER          PIC X(5)    VALUE 'S1400'.
-           05  FILLER          PIC X(5)    VALUE 'T1400'.
-           05  FILLER          PIC X(5)    VALUE 'U1400'.
-           05  FILLER          PIC X(5)    VALUE 'V1400'.
-           05  FILLER          PIC X(5)    VALUE 'W1400'.
-           05  FILLER          PIC X(5)    VALUE 'X1400'.
-           05  FILLER          PIC X(5)    VALUE 'Y1400'.
-           05  FILLER          PIC X(5)    VALUE 'Z1400'.
-
-       01  SITES-TABLE REDEFINES SITES-INFO.
-           05  T-SITE          OCCURS 26 INDEXED BY SITE-INDEX.
-               10  T-LETTER    PIC X.
-               10  T-PRICE     PIC S99V99.
+      *  SEASONAL SITE RATE TABLE, LOADED FROM RATES.DAT AT START-UP  *
+      *  SO PRICING FOR HOLIDAY WEEKENDS/OFF-SEASON CAN BE CHANGED    *
+      *  WITHOUT RECOMPILING THIS PROGRAM                             *
+       01  RATE-TABLE-AREA.
+           05  RATE-ENTRY      OCCURS 200 INDEXED BY RATE-IDX.
+               10  RT-SITE-LET     PIC X.
+               10  RT-START-DATE   PIC 9(8).
+               10  RT-END-DATE     PIC 9(8).
+               10  RT-PRICE        PIC S99V99.
+
+       01  RATE-WORK-AREA.
+           05  RATE-TBL-CTR        PIC 9(4)    VALUE 0.
+           05  RATE-EOF-SW         PIC X       VALUE 'N'.
+           05  RATE-FOUND-SW       PIC X       VALUE 'N'.
+               88  RATE-FOUND              VALUE 'Y'.
+           05  WS-RES-DATE-NUM     PIC 9(8)    VALUE 0.
+           05  C-RATE-PRICE        PIC S99V99  VALUE 0.
 
        01  ERR-REPORT-TITLE.
            05  FILLER          PIC X(6)    VALUE 'DATE: '.
@@ -156,7 +352,7 @@
            05  FILLER          PIC X(24)       VALUE ' '.
 
       *  CPY FILE THAT CONTAINS ALL ERROR MESSAGES AND IT'S TABLE  *
-       COPY 'C:\IHCC\SPRING TERM 2020\COBOL II\COBLSC01\ERROR.CPY'.
+       COPY 'ERROR.CPY'.
 
        01  ERR-MSG-LINE.
            05  O-ERR-MSG       PIC X(63).
@@ -176,43 +372,252 @@
 
        PROCEDURE DIVISION.
        L1-MAIN.
+           PERFORM L1A-FIND-OVERLAPS.
            PERFORM L2-INIT.
            PERFORM L4-MAINLINE
                UNTIL MORE-RECS = 'N'.
            PERFORM L9-CLOSING.
        STOP RUN.
 
+      *  SORTS A COPY OF TRAN-MASTER BY SITE AND DATE SO A SECOND      *
+      *  BOOKING FOR A SITE THAT IS STILL OCCUPIED CAN BE FLAGGED      *
+      *  BEFORE THE RECORDS ARE VALIDATED IN THEIR ORIGINAL ORDER      *
+       L1A-FIND-OVERLAPS.
+           SORT SORT-FILE
+               ON ASCENDING KEY SRT-CAMPGROUND SRT-SITE-LET SRT-SITE-NUM
+                                SRT-YYYY SRT-MM SRT-DD
+               USING TRAN-MASTER
+               OUTPUT PROCEDURE IS L1B-OVERLAP-SCAN.
+
+       L1B-OVERLAP-SCAN.
+           PERFORM L1C-RETURN-SORTED
+               UNTIL SORT-EOF-SW = 'Y'.
+
+       L1C-RETURN-SORTED.
+           RETURN SORT-FILE
+               AT END
+                   MOVE 'Y' TO SORT-EOF-SW
+               NOT AT END
+                   IF SRT-TRAN-TYPE NOT = 'C'
+                       PERFORM L1D-CHECK-OVERLAP.
+
+       L1D-CHECK-OVERLAP.
+           MOVE SRT-YYYY TO DC-YYYY.
+           MOVE SRT-MM   TO DC-MM.
+           MOVE SRT-DD   TO DC-DD.
+           MOVE SRT-LEN-STAY TO DC-LEN.
+           PERFORM L1E-CALC-END-DATE.
+
+           MOVE SRT-YYYY TO CURR-START-DATE (1:4).
+           MOVE SRT-MM   TO CURR-START-DATE (5:2).
+           MOVE SRT-DD   TO CURR-START-DATE (7:2).
+
+           IF FIRST-SITE-SW = 'N'
+               AND SRT-CAMPGROUND = PREV-CAMPGROUND
+               AND SRT-SITE-LET = PREV-SITE-LET
+               AND SRT-SITE-NUM = PREV-SITE-NUM
+               AND CURR-START-DATE NOT > PREV-END-DATE
+               AND OVL-CTR < 100
+                   ADD 1 TO OVL-CTR
+                   MOVE SRT-WHOLE-REC TO OVL-ENTRY(OVL-CTR).
+
+           MOVE 'N' TO FIRST-SITE-SW.
+           MOVE SRT-CAMPGROUND TO PREV-CAMPGROUND.
+           MOVE SRT-SITE-LET TO PREV-SITE-LET.
+           MOVE SRT-SITE-NUM TO PREV-SITE-NUM.
+      *  KEEPS THE LATEST CHECK-OUT DATE SEEN SO FAR FOR THIS SITE SO  *
+      *  A LONG STAY ISN'T FORGOTTEN ONCE A SHORTER ONE IS SCANNED     *
+           IF DC-END-DATE > PREV-END-DATE OR SRT-CAMPGROUND NOT =
+           PREV-CAMPGROUND OR SRT-SITE-LET NOT =
+           PREV-SITE-LET OR SRT-SITE-NUM NOT = PREV-SITE-NUM
+               MOVE DC-END-DATE TO PREV-END-DATE.
+
+      *  ADDS THE LENGTH OF STAY TO THE START DATE, ROLLING OVER INTO *
+      *  THE NEXT MONTH WHEN NEEDED. GOOD FOR STAYS UP TO 30 DAYS,    *
+      *  WHICH IS THE LONGEST STAY VAL-STAY ALLOWS.                  *
+       L1E-CALC-END-DATE.
+           EVALUATE DC-MM
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO DC-DAYS-IN-MO
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO DC-DAYS-IN-MO
+               WHEN OTHER
+                   DIVIDE DC-YYYY BY 4 GIVING DC-LEAP-QUOT
+                       REMAINDER DC-LEAP-REM
+                   IF DC-LEAP-REM = 0
+                       MOVE 29 TO DC-DAYS-IN-MO
+                   ELSE
+                       MOVE 28 TO DC-DAYS-IN-MO
+                   END-IF
+           END-EVALUATE.
+
+           ADD DC-LEN TO DC-DD.
+           IF DC-DD > DC-DAYS-IN-MO
+               SUBTRACT DC-DAYS-IN-MO FROM DC-DD
+               ADD 1 TO DC-MM
+               IF DC-MM > 12
+                   MOVE 1 TO DC-MM
+                   ADD 1 TO DC-YYYY
+               END-IF
+           END-IF.
+
+           MOVE DC-YYYY TO DC-END-DATE (1:4).
+           MOVE DC-MM   TO DC-END-DATE (5:2).
+           MOVE DC-DD   TO DC-END-DATE (7:2).
+
        L2-INIT.
+           PERFORM L2A-CHECK-RESTART.
+
+      *  LOADS THE CANCEL-LOOKUP TABLE FROM WHATEVER CAMPRES.DAT       *
+      *  ALREADY HAS ON IT BEFORE VALOUT (THE SAME PHYSICAL FILE) IS   *
+      *  OPENED FOR OUTPUT AND TRUNCATED                               *
+           PERFORM L2C-LOAD-CANCEL-TABLE.
+
            OPEN INPUT TRAN-MASTER.
-           OPEN OUTPUT VALOUT.
-           OPEN OUTPUT ERROUT.
+           IF RESTART-SW = 'Y'
+               OPEN EXTEND VALOUT
+               OPEN EXTEND ERROUT
+               OPEN EXTEND CANCELOUT
+               PERFORM L2B-SKIP-PROCESSED
+                   VARYING CHKPT-SKIP-CTR FROM 1 BY 1
+                       UNTIL CHKPT-SKIP-CTR > WS-CHKPT-CTR
+           ELSE
+               OPEN OUTPUT VALOUT
+               OPEN OUTPUT ERROUT
+               OPEN OUTPUT CANCELOUT.
+
+           PERFORM L2E-LOAD-RATE-TABLE.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE CURR-DATE TO WS-CURR-DATE.
            MOVE CURR-YY TO O-ERR-YY.
            MOVE CURR-DD TO O-ERR-DD.
            MOVE CURR-MM TO O-ERR-MM.
+           MOVE CURR-YY TO O-CAN-YY.
+           MOVE CURR-DD TO O-CAN-DD.
+           MOVE CURR-MM TO O-CAN-MM.
 
            PERFORM L3-READ.
 
            ADD 1 TO ERR-PCTR.
-           MOVE ERR-PCTR TO O-ERR-PCTR. 
+           MOVE ERR-PCTR TO O-ERR-PCTR.
 
            WRITE ERRLINE FROM ERR-REPORT-TITLE
                AFTER ADVANCING PAGE.
 
+           ADD 1 TO CANCEL-PCTR.
+           MOVE CANCEL-PCTR TO O-CAN-PCTR.
+
+           WRITE CANCELLINE FROM CANCEL-REPORT-TITLE
+               AFTER ADVANCING PAGE.
+
+      *  LOOKS FOR A CHECKPOINT LEFT BY A JOB THAT ABENDED MID-BATCH  *
+      *  SO THIS RUN CAN RESTART PAST WHAT WAS ALREADY VALIDATED      *
+       L2A-CHECK-RESTART.
+           MOVE 'N' TO RESTART-SW.
+           OPEN INPUT CHKPT-FILE.
+           IF WS-CHKPT-STATUS = '00'
+               READ CHKPT-FILE
+                   AT END
+                       MOVE 0 TO WS-CHKPT-CTR
+                   NOT AT END
+                       MOVE CK-REC-CTR TO WS-CHKPT-CTR
+               END-READ
+               CLOSE CHKPT-FILE
+               IF WS-CHKPT-CTR > 0
+                   MOVE 'Y' TO RESTART-SW
+           ELSE
+               MOVE 0 TO WS-CHKPT-CTR.
+
+      *  RE-READS PAST THE RECORDS A PRIOR RUN ALREADY VALIDATED       *
+      *  AND WROTE TO CAMPRES.DAT, WITHOUT REVALIDATING THEM           *
+       L2B-SKIP-PROCESSED.
+           PERFORM L3A-READ-RAW.
+
+      *  LOADS EVERY BOOKING ALREADY ON CAMPRES.DAT INTO A TABLE SO   *
+      *  CANCELLATION/REFUND RECORDS CAN BE MATCHED AGAINST THE       *
+      *  RESERVATION THEY'RE CANCELLING                               *
+       L2C-LOAD-CANCEL-TABLE.
+           MOVE 0 TO CANCEL-TBL-CTR.
+           MOVE 'N' TO CANCEL-EOF-SW.
+           OPEN INPUT CAMPRES-IN.
+           PERFORM L2D-READ-CAMPRES
+               UNTIL CANCEL-EOF-SW = 'Y'
+                   OR CANCEL-TBL-CTR > 499.
+           CLOSE CAMPRES-IN.
+
+       L2D-READ-CAMPRES.
+           READ CAMPRES-IN
+               AT END
+                   MOVE 'Y' TO CANCEL-EOF-SW
+               NOT AT END
+                   ADD 1 TO CANCEL-TBL-CTR
+                   MOVE CL-CAMPGROUND TO CE-CAMPGROUND(CANCEL-TBL-CTR)
+                   MOVE CL-SITE-LET   TO CE-SITE-LET(CANCEL-TBL-CTR)
+                   MOVE CL-SITE-NUM   TO CE-SITE-NUM(CANCEL-TBL-CTR)
+                   MOVE CL-YYYY       TO CE-YYYY(CANCEL-TBL-CTR)
+                   MOVE CL-MM         TO CE-MM(CANCEL-TBL-CTR)
+                   MOVE CL-DD         TO CE-DD(CANCEL-TBL-CTR).
+
+      *  LOADS THE SEASONAL SITE RATE TABLE FROM RATES.DAT SO RATES   *
+      *  CAN BE UPDATED WITHOUT RECOMPILING THIS PROGRAM              *
+       L2E-LOAD-RATE-TABLE.
+           MOVE 0 TO RATE-TBL-CTR.
+           MOVE 'N' TO RATE-EOF-SW.
+           OPEN INPUT RATE-MASTER.
+           PERFORM L2F-READ-RATE
+               UNTIL RATE-EOF-SW = 'Y'
+                   OR RATE-TBL-CTR > 199.
+           CLOSE RATE-MASTER.
+
+       L2F-READ-RATE.
+           READ RATE-MASTER
+               AT END
+                   MOVE 'Y' TO RATE-EOF-SW
+               NOT AT END
+                   ADD 1 TO RATE-TBL-CTR
+                   MOVE RM-SITE-LET   TO RT-SITE-LET(RATE-TBL-CTR)
+                   MOVE RM-START-DATE TO RT-START-DATE(RATE-TBL-CTR)
+                   MOVE RM-END-DATE   TO RT-END-DATE(RATE-TBL-CTR)
+                   MOVE RM-PRICE      TO RT-PRICE(RATE-TBL-CTR).
+
        L3-READ.
+           PERFORM L3A-READ-RAW.
+           IF MORE-RECS = 'Y'
+               ADD 1 TO WS-CHKPT-CTR.
+
+       L3A-READ-RAW.
            READ TRAN-MASTER
                AT END
                    MOVE 'N' TO MORE-RECS.
 
        L4-MAINLINE.
-           PERFORM L5-VALIDATION.
-           IF TRAN-REC NOT= O-ERR-REC
-               PERFORM L8-OUTPUT
+           IF VAL-TRAN-CANCEL
+               PERFORM L5D-CANCEL-PROCESS
+               PERFORM L4A-SAVE-CHECKPOINT
                PERFORM L3-READ
            ELSE
-               PERFORM L3-READ.
+               PERFORM L5-VALIDATION
+               IF TRAN-REC NOT= O-ERR-REC
+                   PERFORM L8-OUTPUT
+                   PERFORM L4A-SAVE-CHECKPOINT
+                   PERFORM L3-READ
+               ELSE
+                   PERFORM L4A-SAVE-CHECKPOINT
+                   PERFORM L3-READ.
+
+      *  PERIODICALLY SAVES HOW FAR VALIDATION HAS PROGRESSED SO A     *
+      *  RESTART AFTER AN ABEND DOESN'T HAVE TO REDO THE WHOLE BATCH   *
+       L4A-SAVE-CHECKPOINT.
+           DIVIDE WS-CHKPT-CTR BY CHKPT-INTERVAL
+               GIVING CHKPT-QUOT
+               REMAINDER CHKPT-REM.
+           IF CHKPT-REM = 0
+               OPEN OUTPUT CHKPT-FILE
+               MOVE WS-CHKPT-CTR TO CK-REC-CTR
+               WRITE CHKPT-REC
+               CLOSE CHKPT-FILE
+               MOVE 'Y' TO CHKPT-WRITTEN-SW.
 
        L5-VALIDATION.
       *  PREVENTS ERR-REC-CTR FROM ADD EVERY TIME AN ERROR IS FOUND  *
@@ -263,6 +668,16 @@
                    MOVE 'Y' TO AMT-SW
                    PERFORM L6-ERR-ROUT.
 
+      *  CATCHES A SECOND BOOKING FOR A SITE THAT IS STILL OCCUPIED,  *
+      *  FLAGGED AGAINST THIS RECORD DURING L1A-FIND-OVERLAPS         *
+           MOVE 'N' TO OVL-FOUND-SW.
+           PERFORM L5A-OVERLAP-LOOKUP
+               VARYING OVL-IDX FROM 1 BY 1
+                   UNTIL OVL-IDX > OVL-CTR OR OVL-FOUND-SW = 'Y'.
+           IF OVL-FOUND-SW = 'Y'
+               MOVE T-ERR-MSG(28) TO O-ERR-MSG
+               PERFORM L6-ERR-ROUT.
+
            MOVE I-DATE TO WS-DATE.
            MOVE 'R' TO DATE-TYPE.
            PERFORM L7-DATE-TYPE
@@ -283,14 +698,21 @@
                IF AMT-SW = 'Y'
                    NEXT SENTENCE
                ELSE
-                   SET SITE-INDEX TO 1
-                   SEARCH T-SITE
-                       WHEN T-LETTER(SITE-INDEX) = I-SITE-LET
-                           MULTIPLY T-PRICE(SITE-INDEX) BY I-LEN-STAY 
+                   MOVE I-DATE TO WS-RES-DATE-NUM
+                   MOVE 'N' TO RATE-FOUND-SW
+                   PERFORM L5G-RATE-LOOKUP
+                       VARYING RATE-IDX FROM 1 BY 1
+                           UNTIL RATE-IDX > RATE-TBL-CTR
+                               OR RATE-FOUND-SW = 'Y'
+                   IF RATE-FOUND
+                       MULTIPLY C-RATE-PRICE BY I-LEN-STAY
                            GIVING C-AMT
-                           IF C-AMT NOT = I-AMT
-                               MOVE T-ERR-MSG(17) TO O-ERR-MSG
-                               PERFORM L6-ERR-ROUT.
+                       IF C-AMT NOT = I-AMT
+                           MOVE T-ERR-MSG(17) TO O-ERR-MSG
+                           PERFORM L6-ERR-ROUT
+                   ELSE
+                       MOVE T-ERR-MSG(17) TO O-ERR-MSG
+                       PERFORM L6-ERR-ROUT.
 
            IF NOT VAL-CCTYPE
                MOVE T-ERR-MSG(18) TO O-ERR-MSG
@@ -298,13 +720,105 @@
 
            IF I-CCNUM NOT NUMERIC
                MOVE T-ERR-MSG(19) TO O-ERR-MSG
-               PERFORM L6-ERR-ROUT.
+               PERFORM L6-ERR-ROUT
+           ELSE
+               PERFORM L5B-LUHN-CHECK
+               IF CC-LUHN-FAILED
+                   MOVE T-ERR-MSG(29) TO O-ERR-MSG
+                   PERFORM L6-ERR-ROUT.
 
            MOVE I-CCEXP TO WS-DATE.
            MOVE 'C' TO DATE-TYPE.
            PERFORM L7-DATE-TYPE
                THRU L7-DATE-ROUT-EXIT.
 
+      *  LINEAR LOOKUP AGAINST THE OVERLAPPING-RESERVATION TABLE      *
+      *  BUILT BY L1A-FIND-OVERLAPS                                   *
+       L5A-OVERLAP-LOOKUP.
+           IF OVL-ENTRY(OVL-IDX) = TRAN-REC
+               MOVE 'Y' TO OVL-FOUND-SW.
+
+      *  RUNS THE STANDARD LUHN CHECKSUM AGAINST I-CCNUM SO A         *
+      *  MISTYPED CARD NUMBER IS CAUGHT BEFORE IT REACHES BILLING     *
+       L5B-LUHN-CHECK.
+           MOVE 0 TO CC-SUM.
+           MOVE 0 TO WS-CC-POS.
+           MOVE 'N' TO CC-LUHN-SW.
+           MOVE I-CCNUM TO WS-CCNUM-DIGITS.
+           PERFORM L5C-LUHN-DIGIT
+               VARYING CC-IDX FROM 16 BY -1
+                   UNTIL CC-IDX < 1.
+           DIVIDE CC-SUM BY 10 GIVING CC-LUHN-QUOT
+               REMAINDER CC-LUHN-REM.
+           IF CC-LUHN-REM NOT = 0
+               MOVE 'Y' TO CC-LUHN-SW.
+
+      *  DOUBLES EVERY SECOND DIGIT COUNTING FROM THE RIGHTMOST       *
+      *  (CHECK) DIGIT AND ACCUMULATES THE LUHN SUM                   *
+       L5C-LUHN-DIGIT.
+           ADD 1 TO WS-CC-POS.
+           MOVE WS-CC-DIGIT(CC-IDX) TO CC-DIGIT-VAL.
+           DIVIDE WS-CC-POS BY 2 GIVING CC-POS-QUOT
+               REMAINDER CC-POS-REM.
+           IF CC-POS-REM = 0
+               MULTIPLY 2 BY CC-DIGIT-VAL
+               IF CC-DIGIT-VAL > 9
+                   SUBTRACT 9 FROM CC-DIGIT-VAL.
+           ADD CC-DIGIT-VAL TO CC-SUM.
+
+      *  MATCHES A CANCELLATION/REFUND RECORD AGAINST THE ORIGINAL     *
+      *  BOOKING IN CAMPRES.DAT AND WRITES IT TO THE CANCELLATIONS/    *
+      *  REFUNDS REPORT INSTEAD OF RUNNING IT THROUGH THE NEW-BOOKING  *
+      *  CHECKS IN L5-VALIDATION                                       *
+       L5D-CANCEL-PROCESS.
+           MOVE 'N' TO CANCEL-FOUND-SW.
+           PERFORM L5E-CANCEL-LOOKUP
+               VARYING CANCEL-IDX FROM 1 BY 1
+                   UNTIL CANCEL-IDX > CANCEL-TBL-CTR
+                       OR CANCEL-FOUND-SW = 'Y'.
+           PERFORM L5F-CANCEL-WRITE.
+
+      *  LINEAR LOOKUP AGAINST THE BOOKINGS LOADED FROM CAMPRES.DAT    *
+       L5E-CANCEL-LOOKUP.
+           IF CE-CAMPGROUND(CANCEL-IDX) = I-CAMPGROUND
+               AND CE-SITE-LET(CANCEL-IDX) = I-SITE-LET
+               AND CE-SITE-NUM(CANCEL-IDX) = I-SITE-NUM
+               AND CE-YYYY(CANCEL-IDX) = I-YYYY
+               AND CE-MM(CANCEL-IDX) = I-MM
+               AND CE-DD(CANCEL-IDX) = I-DD
+                   MOVE 'Y' TO CANCEL-FOUND-SW.
+
+       L5F-CANCEL-WRITE.
+           MOVE I-CAMPGROUND TO O-CAN-CAMPGROUND.
+           MOVE I-SITE-LET TO O-CAN-SITE-LET.
+           MOVE I-SITE-NUM TO O-CAN-SITE-NUM.
+           MOVE I-YYYY TO O-CAN-YYYY.
+           MOVE I-MM TO O-CAN-DATE-MM.
+           MOVE I-DD TO O-CAN-DATE-DD.
+           MOVE I-AMT TO O-CAN-REFUND-AMT.
+           IF CANCEL-FOUND
+               MOVE 'REFUND PROCESSED' TO O-CAN-STATUS
+           ELSE
+               MOVE 'NO MATCHING RESERVATION' TO O-CAN-STATUS.
+           ADD 1 TO C-TOT-CANCEL-CTR.
+           WRITE CANCELLINE FROM CANCEL-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       ADD 1 TO CANCEL-PCTR
+                       MOVE CANCEL-PCTR TO O-CAN-PCTR
+                       WRITE CANCELLINE FROM CANCEL-REPORT-TITLE
+                           AFTER ADVANCING PAGE.
+
+      *  LINEAR LOOKUP AGAINST THE SEASONAL RATE TABLE LOADED FROM     *
+      *  RATES.DAT - FINDS THE RATE FOR THIS SITE LETTER WHOSE DATE    *
+      *  RANGE COVERS THE RESERVATION'S START DATE                    *
+       L5G-RATE-LOOKUP.
+           IF RT-SITE-LET(RATE-IDX) = I-SITE-LET
+               AND WS-RES-DATE-NUM >= RT-START-DATE(RATE-IDX)
+               AND WS-RES-DATE-NUM <= RT-END-DATE(RATE-IDX)
+                   MOVE 'Y' TO RATE-FOUND-SW
+                   MOVE RT-PRICE(RATE-IDX) TO C-RATE-PRICE.
+
        L6-ERR-ROUT.
            IF FIRST-ERR-SW = 'Y'
                MOVE 'N' TO FIRST-ERR-SW
@@ -469,9 +983,6 @@
            MOVE I-SITE TO O-SITE.
            MOVE I-LEN-STAY TO O-LEN-STAY.
            MOVE I-DATE TO O-DATE.
-           MOVE I-CCNUM1ST TO WS-CCNUM1ST.
-           MOVE I-CCNUM2ND TO WS-CCNUM2ND.
-           MOVE I-CCNUM3RD TO WS-CCNUM3RD.
            MOVE I-CCNUM4TH TO WS-CCNUM4TH.
            MOVE I-AMT TO O-AMT.
            MOVE I-CCEXP TO O-CCEXP.
@@ -491,27 +1002,39 @@
                I-FNAME DELIMITED BY ' '
            INTO O-NAME.
 
-           STRING WS-CCNUM1ST DELIMITED BY ' '
+      *  MASKS THE CARD NUMBER DOWN TO THE LAST FOUR DIGITS SO A FLAT  *
+      *  FILE SITTING ON DISK DOESN'T CARRY THE FULL CARD NUMBER      *
+           STRING 'XXXX' DELIMITED BY SIZE
                '-' DELIMITED BY SIZE
-               WS-CCNUM2ND DELIMITED BY ' '
+               'XXXX' DELIMITED BY SIZE
                '-' DELIMITED BY SIZE
-               WS-CCNUM3RD DELIMITED BY ' '
+               'XXXX' DELIMITED BY SIZE
                '-' DELIMITED BY SIZE
-               WS-CCNUM4TH DELIMITED BY ' '
+               WS-CCNUM4TH DELIMITED BY SIZE
            INTO O-CCNUM.
 
       *  WRITES DATA TO VAL-REC  *
            WRITE VAL-REC.
 
        L9-CLOSING.
-           MOVE C-ERR-CTR TO O-ERR-CTR.    
-           MOVE C-TOT-ERR-CTR TO O-TOT-ERR-CTR.    
+           MOVE C-ERR-CTR TO O-ERR-CTR.
+           MOVE C-TOT-ERR-CTR TO O-TOT-ERR-CTR.
 
            WRITE ERRLINE FROM ERR-TOTAL-LINE-1
                AFTER ADVANCING 3 LINES.
            WRITE ERRLINE FROM ERR-TOTAL-LINE-2
                AFTER ADVANCING 2 LINES.
 
-           CLOSE TRAN-MASTER. 
-           CLOSE VALOUT. 
-           CLOSE ERROUT.
\ No newline at end of file
+           MOVE C-TOT-CANCEL-CTR TO O-TOT-CANCEL-CTR.
+           WRITE CANCELLINE FROM CANCEL-TOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+
+           CLOSE TRAN-MASTER.
+           CLOSE VALOUT.
+           CLOSE ERROUT.
+           CLOSE CANCELOUT.
+
+      *  THE WHOLE BATCH MADE IT TO THE END, SO THE CHECKPOINT IS NO   *
+      *  LONGER NEEDED - REMOVE IT SO THE NEXT RUN STARTS FRESH        *
+           IF CHKPT-WRITTEN-SW = 'Y'
+               DELETE FILE CHKPT-FILE.
\ No newline at end of file
