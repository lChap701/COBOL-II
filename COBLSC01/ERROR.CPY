@@ -0,0 +1,64 @@
+      *  ERROR.CPY                                                     *
+      *  TABLE OF ERROR MESSAGES PRINTED TO ERR.PRT BY L6-ERR-ROUT.    *
+       01  ERR-MSGS.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID CAMPGROUND CODE'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID SITE LETTER - MUST BE A THRU Z'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID SITE NUMBER - MUST BE NUMERIC, NOT ZERO'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID LENGTH OF STAY - MUST BE NUMERIC'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID LENGTH OF STAY - MUST BE 1 THRU 30 DAYS'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID RESERVATION DATE - MUST BE NUMERIC'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID RESERVATION DATE - MONTH OUT OF RANGE'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID RESERVATION DATE - YEAR PRIOR TO CURRENT YEAR'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID RESERVATION DATE - DAY INVALID FOR A 30 DAY MO'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID RESERVATION DATE - DAY INVALID FOR A 31 DAY MO'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID RESERVATION DATE - DAY INVALID FOR LEAP FEB'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID RESERVATION DATE - DAY INVALID FOR FEBRUARY'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID RESERVATION DATE - DATE HAS ALREADY PASSED'.
+           05  FILLER  PIC X(63) VALUE
+               'LAST NAME IS MISSING'.
+           05  FILLER  PIC X(63) VALUE
+               'FIRST NAME IS MISSING'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID RESERVATION AMOUNT - MUST BE NUMERIC'.
+           05  FILLER  PIC X(63) VALUE
+               'RESERVATION AMOUNT DOES NOT MATCH SITE RATE'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID CREDIT CARD TYPE - MUST BE V, M, OR A'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID CREDIT CARD NUMBER - MUST BE NUMERIC'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID EXPIRATION DATE - MUST BE NUMERIC'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID EXPIRATION DATE - MONTH OUT OF RANGE'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID EXPIRATION DATE - YEAR PRIOR TO CURRENT YEAR'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID EXPIRATION DATE - DAY INVALID FOR A 30 DAY MO'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID EXPIRATION DATE - DAY INVALID FOR A 31 DAY MO'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID EXPIRATION DATE - DAY INVALID FOR LEAP FEB'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID EXPIRATION DATE - DAY INVALID FOR FEBRUARY'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID EXPIRATION DATE - CARD HAS ALREADY EXPIRED'.
+           05  FILLER  PIC X(63) VALUE
+               'SITE ALREADY RESERVED FOR AN OVERLAPPING STAY'.
+           05  FILLER  PIC X(63) VALUE
+               'INVALID CREDIT CARD NUMBER - FAILS CHECKSUM VALIDATION'.
+
+       01  ERR-MSG-TABLE REDEFINES ERR-MSGS.
+           05  T-ERR-MSG           PIC X(63)   OCCURS 29.
