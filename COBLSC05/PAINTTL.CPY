@@ -0,0 +1,9 @@
+      *  PAINTTL.CPY                                                    *
+      *  LAYOUT OF THE PAINT ESTIMATING GALLONS/COST TOTALS CARRIED     *
+      *  FORWARD ON PAINTTL.DAT, WRITTEN BY COBLSC05 AND ALSO READ BY   *
+      *  COBLSC06 FOR THE MONTH-END REVENUE REPORT.                     *
+       01  PAINT-TOTALS-REC.
+           05  PT-CF-GALS              PIC 9(7).
+           05  PT-CF-PAINT-COST        PIC 9(9)V99.
+           05  PT-CF-LABOR-COST        PIC 9(9)V99.
+           05  PT-CF-TOTAL-COST        PIC 9(9)V99.
