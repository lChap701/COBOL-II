@@ -0,0 +1,7 @@
+      *  SEASONTL.CPY                                                   *
+      *  LAYOUT OF THE FURNITURE/SALESPERSON TOTALS CARRIED FORWARD     *
+      *  ON WEEKTL.DAT, WRITTEN BY COBLSC04 AND ALSO READ BY COBLSC06   *
+      *  FOR THE MONTH-END REVENUE REPORT.                              *
+       01  SEASON-TOTALS-REC.
+           05  ST-CF-FUR-TOTAL          PIC 9(9)V99  OCCURS 9.
+           05  ST-CF-SLM-TOTAL          PIC 9(9)V99  OCCURS 15.
