@@ -1,49 +1,174 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CBLLOAD.
-	   DATE-WRITTEN. 4/29/2020.
-	   DATE-COMPILED.
-	  ******************************************************************
-	  *	 THE SUBROUTINE THAT IS CALLED BY ANOTHER PROGRAM THAT HOLDS A *
-	  *	 TABLE TO BE USED TO INTIALIZE ANOTHER TABLE.                  *
-	  ******************************************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      *  CONTAINS ALL THE DATA FOR THE FURNITURE TABLE  *
-	   01  T-GT-FURNITURE-INFO.
-		   05  FILLER              PIC X(22)  VALUE 
-                                              'SOFAS/LOVESEATS       '.
-		   05  FILLER              PIC X(22)  VALUE 
-								              'CHAIRS                '.
-		   05  FILLER              PIC X(22)  VALUE 
-								              'COFFEE/END TABLES     '.
-		   05  FILLER              PIC X(22)  VALUE 
-								              'DINING ROOM TABLES    '.
-		   05  FILLER              PIC X(22)  VALUE 
-								              'DINING ROOM CHAIRS    '.
-		   05  FILLER              PIC X(22)  VALUE 
-								              'HUTCHES/CURIO CABINETS'.
-		   05  FILLER              PIC X(22)  VALUE 
-								              'LAMPS                 '.
-		   05  FILLER              PIC X(22)  VALUE 
-                                              'MATRESS/BOX SPRING    '.
-		   05  FILLER              PIC X(22)  VALUE 
-								              'BEDROOM FURNITURE     '.
-
-      *  ONE DIMENSIONAL TABLE FOR ALL FURNITURES  *
-	   01  T-GT-FURNITURE-DATA REDEFINES T-GT-FURNITURE-INFO.
-		   05  T-GT-FURNITURE      OCCURS 9.
-		       10  T-GT-FUR-NAME   PIC X(22).
-
-      *  SECTION USED TO BE ABLE TO USE THE "USING" WITH PASSED-DATA  *
-	   LINKAGE SECTION.
-      *  USED TO PASS DATA TO COBLSC03  *    
-	   01  PASSED-DATA.
-		   05  PD-FURN-CODE        PIC 9.
-		   05  PD-FURN-DESC        PIC X(22).
-
-      *  MOVES THE DESCRIPTION TO ANOTHER PROGRAM  *
-       PROCEDURE DIVISION USING PASSED-DATA.
-	      MOVE T-GT-FUR-NAME(PD-FURN-CODE) TO PD-FURN-DESC.
-	  *	 GOBACK USED TO EXIT THE SUBROUTINE	 *
-		  GOBACK.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLLOAD.
+	   DATE-WRITTEN. 4/29/2020.
+	   DATE-COMPILED.
+	  ******************************************************************
+	  *	 THE SUBROUTINE THAT IS CALLED BY ANOTHER PROGRAM THAT HOLDS A *
+	  *	 TABLE TO BE USED TO INTIALIZE ANOTHER TABLE.                  *
+	  *	 THE FURNITURE TABLE IS LOADED FROM FURNCAT.DAT THE FIRST TIME *
+	  *	 THIS SUBROUTINE IS CALLED, SUPPORTS A DESCRIPTION-TO-CODE     *
+	  *	 REVERSE LOOKUP, AND LOGS EVERY LOOKUP TO LOOKUPLG.DAT FOR     *
+	  *	 SLOW-MOVER ANALYSIS.                                          *
+	  ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *  MASTER LIST OF FURNITURE CODES/DESCRIPTIONS, READ ONCE ON     *
+      *  THE FIRST CALL TO LOAD T-GT-FURNITURE-DATA                    *
+		   SELECT FURNITURE-MASTER
+			   ASSIGN TO 'FURNCAT.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *  LOG OF EVERY LOOKUP MADE THROUGH THIS SUBROUTINE, USED FOR    *
+      *  SLOW-MOVER ANALYSIS AGAINST THE FURNITURE CATEGORIES          *
+		   SELECT LOOKUP-LOG-FILE
+			   ASSIGN TO 'LOOKUPLG.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FURNITURE-MASTER
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS FURNITURE-MASTER-REC
+		   RECORD CONTAINS 23 CHARACTERS.
+
+       01  FURNITURE-MASTER-REC.
+		   05  FM-FURN-CODE        PIC 9.
+		   05  FM-FURN-DESC        PIC X(22).
+
+       FD  LOOKUP-LOG-FILE
+		   LABEL RECORD IS OMITTED
+		   DATA RECORD IS LOOKUP-LOG-REC
+		   RECORD CONTAINS 80 CHARACTERS.
+
+       01  LOOKUP-LOG-REC          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *  CONTAINS ALL THE DATA FOR THE FURNITURE TABLE, LOADED FROM    *
+      *  FURNITURE-MASTER THE FIRST TIME THIS SUBROUTINE IS CALLED     *
+	   01  T-GT-FURNITURE-DATA.
+		   05  T-GT-FURNITURE      OCCURS 9   INDEXED BY FUR-IDX.
+			   10  T-GT-FUR-NAME   PIC X(22).
+
+      *  SET TO 'N' ONCE THE FURNITURE TABLE HAS BEEN LOADED SO IT     *
+      *  ONLY HAPPENS ON THE FIRST CALL                                *
+	   01  CBLLOAD-SW.
+		   05  FIRST-CALL-SW       PIC X       VALUE 'Y'.
+			   88  FIRST-CALL      VALUE 'Y'.
+		   05  WS-LOG-STATUS       PIC XX      VALUE '00'.
+		   05  FUR-EOF-SW          PIC X       VALUE 'N'.
+			   88  FUR-EOF         VALUE 'Y'.
+
+       01  CBLLOAD-DATE-AND-TIME.
+		   05  CBL-DATE.
+			   10  CBL-YYYY        PIC 9(4).
+			   10  CBL-MM          PIC 99.
+			   10  CBL-DD          PIC 99.
+		   05  CBL-TIME            PIC X(11).
+
+      *  SECTION USED TO BE ABLE TO USE THE "USING" WITH PASSED-DATA  *
+	   LINKAGE SECTION.
+      *  USED TO PASS DATA TO COBLSC03  *
+	   01  PASSED-DATA.
+		   05  PD-FURN-CODE        PIC 9.
+		   05  PD-FURN-DESC        PIC X(22).
+      *  'C' = LOOK UP DESCRIPTION BY CODE (THE DEFAULT WHEN BLANK),   *
+      *  'D' = REVERSE LOOKUP - FIND THE CODE FOR A DESCRIPTION        *
+		   05  PD-LOOKUP-MODE      PIC X.
+			   88  PD-CODE-TO-DESC VALUE 'C' ' '.
+			   88  PD-DESC-TO-CODE VALUE 'D'.
+      *  RETURN CODE: 0 = FOUND, 1 = NOT FOUND/OUT OF RANGE  *
+		   05  PD-RETURN-CODE      PIC 9.
+			   88  PD-FOUND        VALUE 0.
+			   88  PD-NOT-FOUND    VALUE 1.
+
+      *  LOOKS UP THE FURNITURE DESCRIPTION FOR A CODE, OR THE CODE    *
+      *  FOR A DESCRIPTION, BOUNDS-CHECKING AND LOGGING EACH CALL      *
+       PROCEDURE DIVISION USING PASSED-DATA.
+	   0000-LOOKUP-FURNITURE.
+		   IF FIRST-CALL
+			   PERFORM 1000-LOAD-FURNITURE-TABLE
+			   PERFORM 1200-OPEN-LOOKUP-LOG
+			   MOVE 'N' TO FIRST-CALL-SW.
+
+		   IF PD-DESC-TO-CODE
+			   PERFORM 3000-DESC-TO-CODE
+		   ELSE
+			   PERFORM 2000-CODE-TO-DESC.
+
+		   PERFORM 4000-LOG-LOOKUP.
+
+	  *	 GOBACK USED TO EXIT THE SUBROUTINE	 *
+		  GOBACK.
+
+      *  LOADS THE FURNITURE TABLE FROM FURNCAT.DAT  *
+	   1000-LOAD-FURNITURE-TABLE.
+		   MOVE SPACES TO T-GT-FURNITURE-DATA.
+		   OPEN INPUT FURNITURE-MASTER.
+		   PERFORM 1100-READ-FURNITURE-REC
+			   UNTIL FUR-EOF.
+		   CLOSE FURNITURE-MASTER.
+
+      *  KEYS EACH ROW INTO ITS TABLE SLOT BY FM-FURN-CODE RATHER THAN *
+      *  BY READ POSITION SO FURNCAT.DAT ROWS NEED NOT BE IN CODE      *
+      *  ORDER, AS LONG AS THE CODE FALLS IN THE 1-9 RANGE THIS TABLE  *
+      *  AND ITS CALLERS ARE BUILT AROUND                              *
+	   1100-READ-FURNITURE-REC.
+		   READ FURNITURE-MASTER
+			   AT END
+				   MOVE 'Y' TO FUR-EOF-SW
+			   NOT AT END
+				   IF FM-FURN-CODE > 0 AND FM-FURN-CODE < 10
+					   MOVE FM-FURN-DESC TO T-GT-FUR-NAME(FM-FURN-CODE)
+		   END-READ.
+
+      *  OPENS THE LOOKUP LOG, EXTENDING IT IF A PRIOR RUN LEFT ONE    *
+      *  BEHIND SO THE SLOW-MOVER HISTORY BUILDS UP OVER TIME          *
+	   1200-OPEN-LOOKUP-LOG.
+		   OPEN EXTEND LOOKUP-LOG-FILE.
+		   IF WS-LOG-STATUS NOT = '00'
+			   OPEN OUTPUT LOOKUP-LOG-FILE.
+
+      *  LOOKS UP THE DESCRIPTION FOR A GIVEN FURNITURE CODE  *
+	   2000-CODE-TO-DESC.
+		   IF PD-FURN-CODE < 1 OR PD-FURN-CODE > 9
+			   MOVE 1 TO PD-RETURN-CODE
+			   MOVE ' ' TO PD-FURN-DESC
+		   ELSE
+			   MOVE T-GT-FUR-NAME(PD-FURN-CODE) TO PD-FURN-DESC
+			   MOVE 0 TO PD-RETURN-CODE.
+
+      *  LOOKS UP THE FURNITURE CODE FOR A GIVEN DESCRIPTION  *
+	   3000-DESC-TO-CODE.
+		   MOVE 1 TO PD-RETURN-CODE.
+		   MOVE 0 TO PD-FURN-CODE.
+		   SET FUR-IDX TO 1.
+		   SEARCH T-GT-FURNITURE
+			   AT END
+				   NEXT SENTENCE
+			   WHEN T-GT-FUR-NAME(FUR-IDX) = PD-FURN-DESC
+				   MOVE FUR-IDX TO PD-FURN-CODE
+				   MOVE 0 TO PD-RETURN-CODE.
+
+      *  WRITES ONE LOG RECORD FOR THIS LOOKUP FOR SLOW-MOVER ANALYSIS *
+	   4000-LOG-LOOKUP.
+		   MOVE FUNCTION CURRENT-DATE TO CBLLOAD-DATE-AND-TIME.
+		   MOVE ' ' TO LOOKUP-LOG-REC.
+		   STRING CBL-YYYY          DELIMITED BY SIZE
+			   '-'                  DELIMITED BY SIZE
+			   CBL-MM               DELIMITED BY SIZE
+			   '-'                  DELIMITED BY SIZE
+			   CBL-DD               DELIMITED BY SIZE
+			   ','                  DELIMITED BY SIZE
+			   PD-LOOKUP-MODE       DELIMITED BY SIZE
+			   ','                  DELIMITED BY SIZE
+			   PD-FURN-CODE         DELIMITED BY SIZE
+			   ','                  DELIMITED BY SIZE
+			   PD-FURN-DESC         DELIMITED BY SIZE
+			   ','                  DELIMITED BY SIZE
+			   PD-RETURN-CODE       DELIMITED BY SIZE
+		   INTO LOOKUP-LOG-REC.
+		   WRITE LOOKUP-LOG-REC.
