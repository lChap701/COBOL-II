@@ -0,0 +1,694 @@
+	   IDENTIFICATION DIVISION.
+	   PROGRAM-ID. COBLSC05.
+	   AUTHOR. LUCAS CHAPMAN.
+	   DATE-WRITTEN. 5/05/2020.
+	   DATE-COMPILED.
+      ******************************************************************
+      *  ESTIMATES THE PAINT AND LABOR COST TO PAINT A ROOM FROM ITS   *
+      *  DIMENSIONS. THE NUMBER OF COATS AND A WASTE ALLOWANCE ARE     *
+      *  BUILT INTO THE GALLONS-NEEDED CALCULATION SO THE ESTIMATE     *
+      *  COVERS ENOUGH PAINT TO ACTUALLY FINISH THE JOB.               *
+      ******************************************************************
+	   ENVIRONMENT DIVISION.
+	   INPUT-OUTPUT SECTION.
+	   FILE-CONTROL.
+
+		   SELECT PAINT-MASTER
+			   ASSIGN TO 'PAINTEST.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT PRTOUT
+			   ASSIGN TO 'PAINT.PRT'
+			   ORGANIZATION IS RECORD SEQUENTIAL.
+
+      *  ONE-PAGE COPY OF EACH ESTIMATE FOR THE CUSTOMER IT WAS         *
+      *  PREPARED FOR, KEPT SEPARATE FROM THE BATCH REPORT              *
+		   SELECT CUSTOMER-PRTOUT
+			   ASSIGN TO 'CUSTEST.PRT'
+			   ORGANIZATION IS RECORD SEQUENTIAL.
+
+      *  ACTUAL JOB RESULTS KEYED BY ESTIMATE NUMBER, LOADED AT START-UP *
+      *  SO THE CLOSING VARIANCE REPORT CAN COMPARE EACH ESTIMATE       *
+      *  AGAINST WHAT THE JOB ACTUALLY COST                             *
+		   SELECT ACTUAL-JOB-FILE
+			   ASSIGN TO 'ACTUAL.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *  HOLDS THE GALLONS/PAINT/LABOR/TOTAL COST FIGURES CARRIED       *
+      *  FORWARD FROM RUN TO RUN SO A MONTH-END REPORT CAN COMBINE      *
+      *  THEM WITH FURNITURE SALES REVENUE                              *
+		   SELECT PAINT-TOTALS-FILE
+			   ASSIGN TO 'PAINTTL.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS WS-PT-STATUS.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+
+	   FD  PAINT-MASTER
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS I-PAINT-REC
+		   RECORD CONTAINS 67 CHARACTERS.
+
+		   01  I-PAINT-REC.
+			   05  I-EST-NUM               PIC 9(5).
+      *  CUSTOMER NAME/ADDRESS THE ESTIMATE IS BEING PREPARED FOR, SO   *
+      *  A PER-CUSTOMER COPY OF THE ESTIMATE CAN BE PRINTED             *
+			   05  I-CUST-NAME             PIC X(20).
+			   05  I-CUST-ADDR             PIC X(25).
+			   05  I-ROOM-LENGTH           PIC 9(3)V9.
+			   05  I-ROOM-WIDTH            PIC 9(3)V9.
+			   05  I-WALL-HEIGHT           PIC 9(2)V9.
+			   05  I-NUM-COATS             PIC 9.
+      *  GRADE OF PAINT THIS JOB IS ESTIMATED WITH: 1-ECONOMY,           *
+      *  2-STANDARD, 3-PREMIUM.  LOOKED UP AGAINST T-QUALITY FOR THE     *
+      *  PRICE PER GALLON AND THE COVERAGE RATE THAT GRADE DELIVERS      *
+			   05  I-PAINT-QUALITY         PIC 9.
+			   05  I-LABOR-HOURS-EST       PIC 9(3)V9.
+
+	   FD  PRTOUT
+		   LABEL RECORD IS OMITTED
+		   RECORD CONTAINS 132 CHARACTERS
+		   DATA RECORD IS PRTLINE
+		   LINAGE IS 60 WITH FOOTING AT 56.
+
+		   01  PRTLINE                     PIC X(132).
+
+	   FD  CUSTOMER-PRTOUT
+		   LABEL RECORD IS OMITTED
+		   RECORD CONTAINS 132 CHARACTERS
+		   DATA RECORD IS CUST-PRTLINE
+		   LINAGE IS 60 WITH FOOTING AT 56.
+
+		   01  CUST-PRTLINE                PIC X(132).
+
+	   FD  ACTUAL-JOB-FILE
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS AJ-REC
+		   RECORD CONTAINS 26 CHARACTERS.
+
+		   01  AJ-REC.
+			   05  AJ-EST-NUM              PIC 9(5).
+			   05  AJ-ACTUAL-GALS          PIC 9(5).
+			   05  AJ-ACTUAL-LABOR-COST    PIC 9(6)V99.
+			   05  AJ-ACTUAL-TOTAL-COST    PIC 9(6)V99.
+
+	   FD  PAINT-TOTALS-FILE
+		   LABEL RECORD IS OMITTED
+		   RECORD CONTAINS 40 CHARACTERS
+		   DATA RECORD IS PAINT-TOTALS-REC.
+
+      *  CPY FILE THAT CONTAINS PAINT-TOTALS-REC LAYOUT, SHARED WITH   *
+      *  COBLSC06'S MONTH-END REVENUE REPORT                          *
+		   COPY 'PAINTTL.CPY'.
+
+	   WORKING-STORAGE SECTION.
+
+      *  PAINT QUALITY TABLE: GRADE CODE, GRADE NAME, PRICE PER GALLON  *
+      *  AND SQUARE FEET OF WALL ONE GALLON OF THAT GRADE WILL COVER    *
+	   01  QUALITY-INFO.
+		   05  FILLER                      PIC X(19)   VALUE
+                                       '1ECONOMY   01800100'.
+		   05  FILLER                      PIC X(19)   VALUE
+                                       '2STANDARD  02800115'.
+		   05  FILLER                      PIC X(19)   VALUE
+                                       '3PREMIUM   04200130'.
+
+	   01  QUALITY-TABLE REDEFINES QUALITY-INFO.
+		   05  T-QUALITY                   OCCURS 3
+		                                       INDEXED BY QUALITY-IDX.
+			   10  T-QUALITY-CODE          PIC 9.
+			   10  T-QUALITY-NAME          PIC X(10).
+			   10  T-QUALITY-PRICE         PIC 9(3)V99.
+			   10  T-QUALITY-COVERAGE      PIC 9(3).
+	   01  WORK-AREA.
+		   05  MORE-RECS                   PIC X       VALUE 'Y'.
+		   05  C-PCTR                      PIC 99      VALUE 0.
+      *  PAGE COUNTER FOR THE SEPARATE PER-CUSTOMER ESTIMATE COPIES  *
+		   05  CUST-PCTR                   PIC 99      VALUE 0.
+		   05  WS-PT-STATUS                PIC XX      VALUE '00'.
+      *  SET BY THE T-QUALITY LOOKUP IN L3-CALCS; A RECORD WHOSE       *
+      *  I-PAINT-QUALITY DOESN'T MATCH ANY DEFINED GRADE IS REJECTED   *
+      *  RATHER THAN ESTIMATED WITH STALE OR ZERO LOOKUP VALUES        *
+		   05  QUALITY-FOUND-SW            PIC X       VALUE 'N'.
+			   88  QUALITY-FOUND           VALUE 'Y'.
+      *  COUNTS ESTIMATE RECORDS REJECTED FOR AN UNKNOWN PAINT GRADE  *
+		   05  REJECT-CTR                  PIC 9(4)    VALUE 0.
+      *  SQUARE FEET OF WALL ONE GALLON OF PAINT WILL COVER, LOOKED UP  *
+      *  FROM T-QUALITY FOR THE GRADE OF PAINT THIS JOB CALLS FOR       *
+		   05  C-COVERAGE-RATE             PIC 9(3).
+      *  PRICE PER GALLON FOR THE GRADE OF PAINT THIS JOB CALLS FOR  *
+		   05  C-QUALITY-PRICE-USED        PIC 9(3)V99.
+      *  BUILDS A 10% WASTE ALLOWANCE INTO THE GALLONS NEEDED  *
+		   05  C-WASTE-FACTOR              PIC 9V99    VALUE 1.10.
+		   05  C-LABOR-RATE                PIC 9(2)V99 VALUE 23.50.
+      *  RUN TOTALS ACROSS ALL ESTIMATES  *
+		   05  C-GT-GALS                   PIC 9(6)    VALUE 0.
+		   05  C-GT-PAINT-COST             PIC 9(8)V99 VALUE 0.
+		   05  C-GT-LABOR-COST             PIC 9(8)V99 VALUE 0.
+		   05  C-GT-TOTAL-COST             PIC 9(8)V99 VALUE 0.
+
+      *  GALLONS/PAINT/LABOR/TOTAL COST CARRIED FORWARD FROM A PRIOR    *
+      *  RUN, READ FROM PAINT-TOTALS-FILE AT START-UP                  *
+	   01  CARRIED-PAINT-TOTALS-AREA.
+		   05  CF-GALS                     PIC 9(7).
+		   05  CF-PAINT-COST               PIC 9(9)V99.
+		   05  CF-LABOR-COST               PIC 9(9)V99.
+		   05  CF-TOTAL-COST               PIC 9(9)V99.
+
+      *  THIS RUN'S TOTALS COMBINED WITH THE CARRIED-FORWARD FIGURES,  *
+      *  WRITTEN BACK TO PAINT-TOTALS-FILE AT CLOSING TIME             *
+	   01  PAINT-SEASON-TO-DATE-AREA.
+		   05  SD-GALS                     PIC 9(7).
+		   05  SD-PAINT-COST               PIC 9(9)V99.
+		   05  SD-LABOR-COST               PIC 9(9)V99.
+		   05  SD-TOTAL-COST               PIC 9(9)V99.
+
+	   01  CALC-AREA.
+		   05  C-WALL-PERIMETER            PIC 9(4)V9.
+		   05  C-WALL-AREA                 PIC 9(6)V9.
+      *  WALL AREA TIMES THE NUMBER OF COATS TO BE APPLIED  *
+		   05  C-PAINT-AREA                PIC 9(7)V9.
+		   05  C-GALS-NEEDED-DEC           PIC 9(5)V99.
+      *  ROUNDED UP TO THE NEXT WHOLE GALLON SINCE PAINT ISN'T SOLD  *
+      *  IN PARTIAL CANS                                             *
+		   05  C-GALS-NEEDED               PIC 9(5).
+		   05  C-PAINT-COST-EST            PIC 9(6)V99.
+		   05  C-LABOR-COST-EST            PIC 9(6)V99.
+		   05  C-TOTAL-COST-EST            PIC 9(6)V99.
+
+      *  EVERY ESTIMATE PROCESSED THIS RUN, SAVED SO THE CLOSING        *
+      *  VARIANCE REPORT CAN LOOK BACK OVER THE WHOLE RUN               *
+	   01  ESTIMATE-TABLE-AREA.
+		   05  ESTIMATE-ENTRY              OCCURS 200
+		                                       INDEXED BY ESTIMATE-IDX.
+			   10  ES-EST-NUM              PIC 9(5).
+			   10  ES-GALS-NEEDED          PIC 9(5).
+			   10  ES-LABOR-COST-EST       PIC 9(6)V99.
+			   10  ES-TOTAL-COST-EST       PIC 9(6)V99.
+
+	   01  ESTIMATE-WORK-AREA.
+		   05  ESTIMATE-TBL-CTR            PIC 9(4)    VALUE 0.
+
+      *  ACTUAL JOB RESULTS LOADED FROM ACTUAL.DAT AT CLOSING TIME SO   *
+      *  THEY CAN BE MATCHED AGAINST THE ESTIMATE THEY BELONG TO        *
+	   01  VARIANCE-TABLE-AREA.
+		   05  VARIANCE-ENTRY              OCCURS 200
+		                                       INDEXED BY VARIANCE-IDX.
+			   10  VJ-EST-NUM              PIC 9(5).
+			   10  VJ-ACTUAL-GALS          PIC 9(5).
+			   10  VJ-ACTUAL-LABOR-COST    PIC 9(6)V99.
+			   10  VJ-ACTUAL-TOTAL-COST    PIC 9(6)V99.
+
+	   01  VARIANCE-WORK-AREA.
+		   05  VARIANCE-TBL-CTR            PIC 9(4)    VALUE 0.
+		   05  VARIANCE-EOF-SW             PIC X       VALUE 'N'.
+		   05  VARIANCE-FOUND-SW           PIC X       VALUE 'N'.
+			   88  VARIANCE-FOUND                      VALUE 'Y'.
+      *  DOLLAR DIFFERENCE BETWEEN THE ACTUAL AND ESTIMATED TOTAL COST  *
+		   05  C-VAR-COST-DIFF             PIC S9(6)V99.
+
+	   01  REPORT-TITLE.
+		   05  FILLER                      PIC X(45)   VALUE ' '.
+		   05  FILLER                      PIC X(29)   VALUE
+                                       'CHAPMAN''S PAINT ESTIMATOR'.
+		   05  FILLER                      PIC X(52)   VALUE ' '.
+		   05  FILLER                      PIC X(6)    VALUE 'PAGE: '.
+		   05  O-PCTR                      PIC Z9.
+
+	   01  BLANK-LINE.
+		   05  FILLER                      PIC X(132)  VALUE ' '.
+
+	   01  COLUMN-HEADINGS.
+		   05  FILLER                      PIC X(14)   VALUE ' '.
+		   05  FILLER                      PIC X(8)    VALUE 'ESTIMATE'.
+		   05  FILLER                      PIC X(6)    VALUE ' '.
+		   05  FILLER                      PIC X(9)    VALUE
+                                       'WALL AREA'.
+		   05  FILLER                      PIC X(6)    VALUE ' '.
+		   05  FILLER                      PIC X(5)    VALUE 'COATS'.
+		   05  FILLER                      PIC X(6)    VALUE ' '.
+		   05  FILLER                      PIC X(6)    VALUE 'GALLON'.
+		   05  FILLER                      PIC X(6)    VALUE ' '.
+		   05  FILLER                      PIC X(10)   VALUE
+                                       'PAINT COST'.
+		   05  FILLER                      PIC X(6)    VALUE ' '.
+		   05  FILLER                      PIC X(10)   VALUE
+                                       'LABOR COST'.
+		   05  FILLER                      PIC X(6)    VALUE ' '.
+		   05  FILLER                      PIC X(10)   VALUE
+                                       'TOTAL COST'.
+		   05  FILLER                      PIC X(3)    VALUE ' '.
+		   05  FILLER                      PIC X(11)   VALUE
+                                       'PAINT GRADE'.
+
+	   01  DETAIL-LINE.
+		   05  FILLER                      PIC X(14)   VALUE ' '.
+		   05  O-EST-NUM                   PIC Z(4)9.
+		   05  FILLER                      PIC X(9)    VALUE ' '.
+		   05  O-WALL-AREA                 PIC ZZ,ZZ9.9.
+		   05  FILLER                      PIC X(5)    VALUE ' '.
+		   05  O-NUM-COATS                 PIC 9.
+		   05  FILLER                      PIC X(9)    VALUE ' '.
+		   05  O-GALS-NEEDED               PIC ZZ,ZZ9.
+		   05  FILLER                      PIC X(6)    VALUE ' '.
+		   05  O-PAINT-COST-EST            PIC $$,$$9.99.
+		   05  FILLER                      PIC X(5)    VALUE ' '.
+		   05  O-LABOR-COST-EST            PIC $$,$$9.99.
+		   05  FILLER                      PIC X(5)    VALUE ' '.
+		   05  O-TOTAL-COST-EST            PIC $$,$$9.99.
+		   05  FILLER                      PIC X(3)    VALUE ' '.
+      *  QUALITY TIER THE PAINT WAS PRICED AND COVERED AT  *
+		   05  O-QUALITY-NAME              PIC X(10).
+
+      *  GRAND TOTALS FOR ALL ESTIMATES PROCESSED THIS RUN  *
+	   01  GRAND-TOTAL-LINE.
+		   05  FILLER                      PIC X(35)   VALUE ' '.
+		   05  FILLER                      PIC X(19)   VALUE
+                                       'TOTAL GALLONS SOLD:'.
+		   05  O-GT-GALS                   PIC ZZZ,ZZ9.
+		   05  FILLER                      PIC X(15)   VALUE ' '.
+		   05  FILLER                      PIC X(18)   VALUE
+                                       'TOTAL PAINT COST: '.
+		   05  O-GT-PAINT-COST             PIC $$$,$$$,$$9.99.
+		   05  FILLER                      PIC X(14)   VALUE ' '.
+
+	   01  GRAND-TOTAL-LINE-2.
+		   05  FILLER                      PIC X(35)   VALUE ' '.
+		   05  FILLER                      PIC X(18)   VALUE
+                                       'TOTAL LABOR COST: '.
+		   05  O-GT-LABOR-COST             PIC $$$,$$$,$$9.99.
+		   05  FILLER                      PIC X(15)   VALUE ' '.
+		   05  FILLER                      PIC X(18)   VALUE
+                                       'TOTAL OF ALL JOBS:'.
+		   05  O-GT-TOTAL-COST             PIC $$$,$$$,$$9.99.
+		   05  FILLER                      PIC X(13)   VALUE ' '.
+
+      *  ESTIMATES REJECTED FOR AN UNRECOGNIZED PAINT GRADE CODE  *
+	   01  REJECT-TOTAL-LINE.
+		   05  FILLER                      PIC X(35)   VALUE ' '.
+		   05  FILLER                      PIC X(26)   VALUE
+                                       'ESTIMATES REJECTED (BAD  '.
+		   05  FILLER                      PIC X(13)   VALUE
+                                       'PAINT GRADE):'.
+		   05  O-REJECT-CTR                PIC ZZZ9.
+		   05  FILLER                      PIC X(54)   VALUE ' '.
+
+      *  ESTIMATE VS. ACTUAL JOB COST VARIANCE REPORT, PRINTED AFTER    *
+      *  THE GRAND TOTALS FOR ANY ESTIMATE THAT HAS AN ACTUAL RESULT    *
+      *  RECORDED ON ACTUAL.DAT                                        *
+	   01  VARIANCE-REPORT-TITLE.
+		   05  FILLER                      PIC X(48)   VALUE ' '.
+		   05  FILLER                      PIC X(24)   VALUE
+                                       'ESTIMATE VS ACTUAL COST'.
+		   05  FILLER                      PIC X(54)   VALUE ' '.
+		   05  FILLER                      PIC X(6)    VALUE 'PAGE: '.
+		   05  O-VAR-PCTR                  PIC Z9.
+
+	   01  VARIANCE-COL-HDGS-LINE.
+		   05  FILLER                      PIC X(14)   VALUE ' '.
+		   05  FILLER                      PIC X(8)    VALUE 'ESTIMATE'.
+		   05  FILLER                      PIC X(6)    VALUE ' '.
+		   05  FILLER                      PIC X(10)   VALUE
+                                       'EST GALLON'.
+		   05  FILLER                      PIC X(4)    VALUE ' '.
+		   05  FILLER                      PIC X(10)   VALUE
+                                       'ACT GALLON'.
+		   05  FILLER                      PIC X(4)    VALUE ' '.
+		   05  FILLER                      PIC X(10)   VALUE
+                                       'EST LABOR '.
+		   05  FILLER                      PIC X(4)    VALUE ' '.
+		   05  FILLER                      PIC X(10)   VALUE
+                                       'ACT LABOR '.
+		   05  FILLER                      PIC X(4)    VALUE ' '.
+		   05  FILLER                      PIC X(13)   VALUE
+                                       'COST VARIANCE'.
+		   05  FILLER                      PIC X(5)    VALUE ' '.
+
+	   01  VARIANCE-LINE.
+		   05  FILLER                      PIC X(14)   VALUE ' '.
+		   05  O-VAR-EST-NUM               PIC Z(4)9.
+		   05  FILLER                      PIC X(9)    VALUE ' '.
+		   05  O-VAR-EST-GALS              PIC ZZ,ZZ9.
+		   05  FILLER                      PIC X(6)    VALUE ' '.
+		   05  O-VAR-ACT-GALS              PIC ZZ,ZZ9.
+		   05  FILLER                      PIC X(6)    VALUE ' '.
+		   05  O-VAR-EST-LABOR             PIC $$,$$9.99.
+		   05  FILLER                      PIC X(4)    VALUE ' '.
+		   05  O-VAR-ACT-LABOR             PIC $$,$$9.99.
+		   05  FILLER                      PIC X(4)    VALUE ' '.
+		   05  O-VAR-COST-DIFF             PIC +$$,$$9.99.
+		   05  FILLER                      PIC X(6)    VALUE ' '.
+
+	   01  VARIANCE-NONE-LINE.
+		   05  FILLER                      PIC X(48)   VALUE ' '.
+		   05  FILLER                      PIC X(35)   VALUE
+                               'NO ACTUAL JOB RESULTS ARE ON FILE'.
+		   05  FILLER                      PIC X(49)   VALUE ' '.
+
+      *  PER-CUSTOMER COPY OF THE ESTIMATE, PRINTED AS ITS OWN PAGE     *
+      *  RIGHT AFTER EACH RECORD'S BATCH DETAIL LINE                    *
+	   01  CUSTOMER-ESTIMATE-TITLE.
+		   05  FILLER                      PIC X(45)   VALUE ' '.
+		   05  FILLER                      PIC X(14)   VALUE
+                                       'PAINT ESTIMATE'.
+		   05  FILLER                      PIC X(67)   VALUE ' '.
+		   05  FILLER                      PIC X(6)    VALUE 'PAGE: '.
+		   05  O-CUST-PCTR                 PIC Z9.
+
+	   01  CUSTOMER-NAME-LINE.
+		   05  FILLER                      PIC X(20)   VALUE ' '.
+		   05  FILLER                      PIC X(10)   VALUE
+                                       'CUSTOMER: '.
+		   05  O-CUST-NAME                 PIC X(20).
+		   05  FILLER                      PIC X(82)   VALUE ' '.
+
+	   01  CUSTOMER-ADDR-LINE.
+		   05  FILLER                      PIC X(20)   VALUE ' '.
+		   05  FILLER                      PIC X(10)   VALUE
+                                       'ADDRESS:  '.
+		   05  O-CUST-ADDR                 PIC X(25).
+		   05  FILLER                      PIC X(77)   VALUE ' '.
+
+	   01  CUSTOMER-EST-NUM-LINE.
+		   05  FILLER                      PIC X(20)   VALUE ' '.
+		   05  FILLER                      PIC X(17)   VALUE
+                                       'ESTIMATE NUMBER: '.
+		   05  O-CUST-EST-NUM              PIC Z(4)9.
+		   05  FILLER                      PIC X(90)   VALUE ' '.
+
+	   01  CUSTOMER-DETAIL-LINE-1.
+		   05  FILLER                      PIC X(20)   VALUE ' '.
+		   05  FILLER                      PIC X(11)   VALUE
+                                       'WALL AREA: '.
+		   05  O-CUST-WALL-AREA            PIC ZZ,ZZ9.9.
+		   05  FILLER                      PIC X(9)    VALUE
+                                       ' SQ FT   '.
+		   05  FILLER                      PIC X(7)    VALUE
+                                       'COATS: '.
+		   05  O-CUST-NUM-COATS            PIC 9.
+		   05  FILLER                      PIC X(9)    VALUE ' '.
+		   05  FILLER                      PIC X(9)    VALUE
+                                       'GALLONS: '.
+		   05  O-CUST-GALS-NEEDED          PIC ZZ,ZZ9.
+		   05  FILLER                      PIC X(46)   VALUE ' '.
+
+	   01  CUSTOMER-DETAIL-LINE-2.
+		   05  FILLER                      PIC X(20)   VALUE ' '.
+		   05  FILLER                      PIC X(12)   VALUE
+                                       'PAINT COST: '.
+		   05  O-CUST-PAINT-COST           PIC $$,$$9.99.
+		   05  FILLER                      PIC X(5)    VALUE ' '.
+		   05  FILLER                      PIC X(12)   VALUE
+                                       'LABOR COST: '.
+		   05  O-CUST-LABOR-COST           PIC $$,$$9.99.
+		   05  FILLER                      PIC X(5)    VALUE ' '.
+		   05  FILLER                      PIC X(12)   VALUE
+                                       'TOTAL COST: '.
+		   05  O-CUST-TOTAL-COST           PIC $$,$$9.99.
+		   05  FILLER                      PIC X(41)   VALUE ' '.
+
+	   PROCEDURE DIVISION.
+	   L1-MAIN.
+		   PERFORM L2-INIT.
+		   PERFORM L2-MAINLINE
+			   UNTIL MORE-RECS = 'N'.
+		   PERFORM L2-CLOSING.
+	   STOP RUN.
+
+	   L2-INIT.
+		   OPEN INPUT PAINT-MASTER.
+		   OPEN OUTPUT PRTOUT.
+		   OPEN OUTPUT CUSTOMER-PRTOUT.
+
+		   PERFORM L2F-LOAD-PAINT-TOTALS.
+
+		   PERFORM L3-READ.
+		   PERFORM L4-HEADINGS.
+
+	   L2-MAINLINE.
+		   PERFORM L3-CALCS.
+		   IF QUALITY-FOUND
+			   PERFORM L3-OUTPUT.
+		   PERFORM L3-READ.
+
+	   L2-CLOSING.
+      *  PRINTS THE RUN'S GRAND TOTALS UNDERNEATH THE LAST ESTIMATE  *
+		   MOVE C-GT-GALS TO O-GT-GALS.
+		   MOVE C-GT-PAINT-COST TO O-GT-PAINT-COST.
+		   WRITE PRTLINE FROM GRAND-TOTAL-LINE
+			   AFTER ADVANCING 3 LINES.
+
+		   MOVE C-GT-LABOR-COST TO O-GT-LABOR-COST.
+		   MOVE C-GT-TOTAL-COST TO O-GT-TOTAL-COST.
+		   WRITE PRTLINE FROM GRAND-TOTAL-LINE-2
+			   AFTER ADVANCING 1 LINE.
+
+		   MOVE REJECT-CTR TO O-REJECT-CTR.
+		   WRITE PRTLINE FROM REJECT-TOTAL-LINE
+			   AFTER ADVANCING 1 LINE.
+
+		   PERFORM L2A-LOAD-VARIANCE-TABLE.
+		   PERFORM L2C-VARIANCE-HEADINGS.
+
+		   IF VARIANCE-TBL-CTR = 0
+			   WRITE PRTLINE FROM VARIANCE-NONE-LINE
+				   AFTER ADVANCING 1 LINE
+		   ELSE
+			   PERFORM L2D-PRINT-VARIANCE
+				   VARYING ESTIMATE-IDX FROM 1 BY 1
+					   UNTIL ESTIMATE-IDX > ESTIMATE-TBL-CTR.
+
+		   PERFORM L2G-COMBINE-PAINT-TOTALS.
+		   PERFORM L2H-SAVE-PAINT-TOTALS.
+
+		   CLOSE PAINT-MASTER.
+		   CLOSE PRTOUT.
+		   CLOSE CUSTOMER-PRTOUT.
+
+	   L3-READ.
+		   READ PAINT-MASTER
+			   AT END
+				   MOVE 'N' TO MORE-RECS.
+
+      *  FIGURES THE WALL AREA, GALLONS NEEDED (COATS AND WASTE       *
+      *  ALLOWANCE INCLUDED) AND THE PAINT/LABOR/TOTAL COST FOR ONE   *
+      *  ROOM'S ESTIMATE                                              *
+	   L3-CALCS.
+      *  LOOKS UP THE COVERAGE RATE AND PRICE PER GALLON FOR THE GRADE  *
+      *  OF PAINT THIS JOB CALLS FOR; A RECORD WHOSE I-PAINT-QUALITY    *
+      *  DOESN'T MATCH ANY DEFINED GRADE IS REJECTED INSTEAD OF BEING   *
+      *  ESTIMATED WITH STALE OR ZERO LOOKUP VALUES                     *
+		   MOVE 'N' TO QUALITY-FOUND-SW.
+		   SET QUALITY-IDX TO 1.
+		   SEARCH T-QUALITY
+			   AT END
+				   ADD 1 TO REJECT-CTR
+			   WHEN T-QUALITY-CODE(QUALITY-IDX) = I-PAINT-QUALITY
+				   MOVE 'Y' TO QUALITY-FOUND-SW
+				   MOVE T-QUALITY-COVERAGE(QUALITY-IDX)
+					   TO C-COVERAGE-RATE
+				   MOVE T-QUALITY-PRICE(QUALITY-IDX)
+					   TO C-QUALITY-PRICE-USED.
+
+		   IF QUALITY-FOUND
+			   PERFORM L3B-CALC-ESTIMATE.
+
+      *  FIGURES THE WALL AREA, GALLONS NEEDED (COATS AND WASTE        *
+      *  ALLOWANCE INCLUDED) AND THE PAINT/LABOR/TOTAL COST FOR ONE    *
+      *  ROOM'S ESTIMATE                                               *
+	   L3B-CALC-ESTIMATE.
+		   COMPUTE C-WALL-PERIMETER =
+			   2 * (I-ROOM-LENGTH + I-ROOM-WIDTH).
+		   COMPUTE C-WALL-AREA =
+			   C-WALL-PERIMETER * I-WALL-HEIGHT.
+		   COMPUTE C-PAINT-AREA =
+			   C-WALL-AREA * I-NUM-COATS.
+
+		   COMPUTE C-GALS-NEEDED-DEC ROUNDED =
+			   (C-PAINT-AREA * C-WASTE-FACTOR) / C-COVERAGE-RATE.
+		   MOVE C-GALS-NEEDED-DEC TO C-GALS-NEEDED.
+		   IF C-GALS-NEEDED-DEC > C-GALS-NEEDED
+			   ADD 1 TO C-GALS-NEEDED.
+
+		   COMPUTE C-PAINT-COST-EST ROUNDED =
+			   C-GALS-NEEDED * C-QUALITY-PRICE-USED.
+		   COMPUTE C-LABOR-COST-EST ROUNDED =
+			   I-LABOR-HOURS-EST * C-LABOR-RATE.
+		   ADD C-PAINT-COST-EST C-LABOR-COST-EST
+			   GIVING C-TOTAL-COST-EST.
+
+		   ADD C-GALS-NEEDED TO C-GT-GALS.
+		   ADD C-PAINT-COST-EST TO C-GT-PAINT-COST.
+		   ADD C-LABOR-COST-EST TO C-GT-LABOR-COST.
+		   ADD C-TOTAL-COST-EST TO C-GT-TOTAL-COST.
+
+
+      *  SAVES THIS ESTIMATE SO THE CLOSING VARIANCE REPORT CAN LOOK    *
+      *  BACK OVER EVERY ESTIMATE PROCESSED THIS RUN                   *
+		   IF ESTIMATE-TBL-CTR < 200
+			   ADD 1 TO ESTIMATE-TBL-CTR
+			   MOVE I-EST-NUM TO ES-EST-NUM(ESTIMATE-TBL-CTR)
+			   MOVE C-GALS-NEEDED TO
+				   ES-GALS-NEEDED(ESTIMATE-TBL-CTR)
+			   MOVE C-LABOR-COST-EST TO
+				   ES-LABOR-COST-EST(ESTIMATE-TBL-CTR)
+			   MOVE C-TOTAL-COST-EST TO
+				   ES-TOTAL-COST-EST(ESTIMATE-TBL-CTR).
+
+	   L3-OUTPUT.
+		   MOVE I-EST-NUM TO O-EST-NUM.
+		   MOVE C-WALL-AREA TO O-WALL-AREA.
+		   MOVE I-NUM-COATS TO O-NUM-COATS.
+		   MOVE C-GALS-NEEDED TO O-GALS-NEEDED.
+		   MOVE C-PAINT-COST-EST TO O-PAINT-COST-EST.
+		   MOVE C-LABOR-COST-EST TO O-LABOR-COST-EST.
+		   MOVE C-TOTAL-COST-EST TO O-TOTAL-COST-EST.
+		   MOVE T-QUALITY-NAME(QUALITY-IDX) TO O-QUALITY-NAME.
+
+		   WRITE PRTLINE FROM DETAIL-LINE
+			   AFTER ADVANCING 2 LINES
+				   AT EOP
+					   PERFORM L4-HEADINGS.
+
+		   PERFORM L3A-PRINT-CUSTOMER-ESTIMATE.
+
+      *  PRINTS A ONE-PAGE COPY OF THE ESTIMATE FOR THE CUSTOMER IT     *
+      *  WAS PREPARED FOR                                               *
+	   L3A-PRINT-CUSTOMER-ESTIMATE.
+		   ADD 1 TO CUST-PCTR.
+		   MOVE CUST-PCTR TO O-CUST-PCTR.
+		   WRITE CUST-PRTLINE FROM CUSTOMER-ESTIMATE-TITLE
+			   AFTER ADVANCING PAGE.
+
+		   MOVE I-CUST-NAME TO O-CUST-NAME.
+		   WRITE CUST-PRTLINE FROM CUSTOMER-NAME-LINE
+			   AFTER ADVANCING 3 LINES.
+
+		   MOVE I-CUST-ADDR TO O-CUST-ADDR.
+		   WRITE CUST-PRTLINE FROM CUSTOMER-ADDR-LINE
+			   AFTER ADVANCING 1 LINE.
+
+		   MOVE I-EST-NUM TO O-CUST-EST-NUM.
+		   WRITE CUST-PRTLINE FROM CUSTOMER-EST-NUM-LINE
+			   AFTER ADVANCING 2 LINES.
+
+		   MOVE C-WALL-AREA TO O-CUST-WALL-AREA.
+		   MOVE I-NUM-COATS TO O-CUST-NUM-COATS.
+		   MOVE C-GALS-NEEDED TO O-CUST-GALS-NEEDED.
+		   WRITE CUST-PRTLINE FROM CUSTOMER-DETAIL-LINE-1
+			   AFTER ADVANCING 2 LINES.
+
+		   MOVE C-PAINT-COST-EST TO O-CUST-PAINT-COST.
+		   MOVE C-LABOR-COST-EST TO O-CUST-LABOR-COST.
+		   MOVE C-TOTAL-COST-EST TO O-CUST-TOTAL-COST.
+		   WRITE CUST-PRTLINE FROM CUSTOMER-DETAIL-LINE-2
+			   AFTER ADVANCING 1 LINE.
+
+	   L4-HEADINGS.
+		   ADD 1 TO C-PCTR.
+		   MOVE C-PCTR TO O-PCTR.
+
+		   WRITE PRTLINE FROM REPORT-TITLE
+			   AFTER ADVANCING PAGE.
+		   WRITE PRTLINE FROM COLUMN-HEADINGS
+			   AFTER ADVANCING 2 LINES.
+		   WRITE PRTLINE FROM BLANK-LINE
+			   AFTER ADVANCING 1 LINE.
+
+      *  LOADS ACTUAL.DAT INTO A TABLE SO EACH ESTIMATE PROCESSED THIS *
+      *  RUN CAN BE MATCHED AGAINST ITS ACTUAL JOB RESULT              *
+	   L2A-LOAD-VARIANCE-TABLE.
+		   MOVE 0 TO VARIANCE-TBL-CTR.
+		   MOVE 'N' TO VARIANCE-EOF-SW.
+		   OPEN INPUT ACTUAL-JOB-FILE.
+		   PERFORM L2B-READ-ACTUAL-JOB
+			   UNTIL VARIANCE-EOF-SW = 'Y'
+				   OR VARIANCE-TBL-CTR > 199.
+		   CLOSE ACTUAL-JOB-FILE.
+
+	   L2B-READ-ACTUAL-JOB.
+		   READ ACTUAL-JOB-FILE
+			   AT END
+				   MOVE 'Y' TO VARIANCE-EOF-SW
+			   NOT AT END
+				   ADD 1 TO VARIANCE-TBL-CTR
+				   MOVE AJ-EST-NUM TO
+					   VJ-EST-NUM(VARIANCE-TBL-CTR)
+				   MOVE AJ-ACTUAL-GALS TO
+					   VJ-ACTUAL-GALS(VARIANCE-TBL-CTR)
+				   MOVE AJ-ACTUAL-LABOR-COST TO
+					   VJ-ACTUAL-LABOR-COST(VARIANCE-TBL-CTR)
+				   MOVE AJ-ACTUAL-TOTAL-COST TO
+					   VJ-ACTUAL-TOTAL-COST(VARIANCE-TBL-CTR).
+
+      *  PRINTS THE TITLE AND COLUMN HEADINGS FOR THE VARIANCE REPORT  *
+	   L2C-VARIANCE-HEADINGS.
+		   ADD 1 TO C-PCTR.
+		   MOVE C-PCTR TO O-VAR-PCTR.
+		   WRITE PRTLINE FROM VARIANCE-REPORT-TITLE
+			   AFTER ADVANCING PAGE.
+		   WRITE PRTLINE FROM VARIANCE-COL-HDGS-LINE
+			   AFTER ADVANCING 2 LINES.
+		   WRITE PRTLINE FROM BLANK-LINE
+			   AFTER ADVANCING 1 LINE.
+
+      *  PRINTS ONE ESTIMATE'S VARIANCE LINE IF ACTUAL.DAT HAS A       *
+      *  RESULT ON FILE FOR IT, OTHERWISE THE ESTIMATE IS SKIPPED      *
+	   L2D-PRINT-VARIANCE.
+		   MOVE 'N' TO VARIANCE-FOUND-SW.
+		   PERFORM L2E-FIND-VARIANCE
+			   VARYING VARIANCE-IDX FROM 1 BY 1
+				   UNTIL VARIANCE-IDX > VARIANCE-TBL-CTR
+					   OR VARIANCE-FOUND.
+
+		   IF VARIANCE-FOUND
+			   MOVE ES-EST-NUM(ESTIMATE-IDX) TO O-VAR-EST-NUM
+			   MOVE ES-GALS-NEEDED(ESTIMATE-IDX) TO O-VAR-EST-GALS
+			   MOVE VJ-ACTUAL-GALS(VARIANCE-IDX) TO O-VAR-ACT-GALS
+			   MOVE ES-LABOR-COST-EST(ESTIMATE-IDX) TO
+				   O-VAR-EST-LABOR
+			   MOVE VJ-ACTUAL-LABOR-COST(VARIANCE-IDX) TO
+				   O-VAR-ACT-LABOR
+			   SUBTRACT ES-TOTAL-COST-EST(ESTIMATE-IDX) FROM
+				   VJ-ACTUAL-TOTAL-COST(VARIANCE-IDX)
+					   GIVING C-VAR-COST-DIFF
+			   MOVE C-VAR-COST-DIFF TO O-VAR-COST-DIFF
+			   WRITE PRTLINE FROM VARIANCE-LINE
+				   AFTER ADVANCING 1 LINE.
+
+	   L2E-FIND-VARIANCE.
+		   IF VJ-EST-NUM(VARIANCE-IDX) = ES-EST-NUM(ESTIMATE-IDX)
+			   MOVE 'Y' TO VARIANCE-FOUND-SW.
+
+      *  READS THE GALLONS/PAINT/LABOR/TOTAL COST TOTALS CARRIED        *
+      *  FORWARD FROM A PRIOR RUN, DEFAULTING TO ZERO IF NONE EXISTS    *
+      *  YET, SO A MONTH-END REPORT CAN COMBINE THEM WITH FURNITURE     *
+      *  SALES REVENUE                                                  *
+	   L2F-LOAD-PAINT-TOTALS.
+		   INITIALIZE CARRIED-PAINT-TOTALS-AREA.
+		   OPEN INPUT PAINT-TOTALS-FILE.
+		   IF WS-PT-STATUS = '00'
+			   READ PAINT-TOTALS-FILE INTO CARRIED-PAINT-TOTALS-AREA
+				   AT END
+					   INITIALIZE CARRIED-PAINT-TOTALS-AREA
+				   NOT AT END
+					   CONTINUE
+			   END-READ
+			   CLOSE PAINT-TOTALS-FILE
+		   ELSE
+			   CONTINUE.
+
+      *  COMBINES THIS RUN'S TOTALS WITH THE CARRIED-FORWARD FIGURES  *
+	   L2G-COMBINE-PAINT-TOTALS.
+		   ADD C-GT-GALS CF-GALS GIVING SD-GALS.
+		   ADD C-GT-PAINT-COST CF-PAINT-COST GIVING SD-PAINT-COST.
+		   ADD C-GT-LABOR-COST CF-LABOR-COST GIVING SD-LABOR-COST.
+		   ADD C-GT-TOTAL-COST CF-TOTAL-COST GIVING SD-TOTAL-COST.
+
+      *  REWRITES PAINT-TOTALS-FILE WITH THE COMBINED FIGURES  *
+	   L2H-SAVE-PAINT-TOTALS.
+		   OPEN OUTPUT PAINT-TOTALS-FILE.
+		   MOVE PAINT-SEASON-TO-DATE-AREA TO PAINT-TOTALS-REC.
+		   WRITE PAINT-TOTALS-REC.
+		   CLOSE PAINT-TOTALS-FILE.
