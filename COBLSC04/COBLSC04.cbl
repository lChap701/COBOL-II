@@ -22,18 +22,25 @@
 			   ORGANIZATION IS LINE SEQUENTIAL.
 
 		   SELECT PRTOUT
-		       ASSIGN TO 
+		       ASSIGN TO
 			   'C:\IHCC\SPRING TERM 2020\COBOL II\COBLSC04\CBLSMRY.PRT '
 		       ORGANIZATION IS RECORD SEQUENTIAL.
 
+      *  HOLDS THE FURNITURE AND SALESPERSON TOTALS CARRIED FORWARD    *
+      *  FROM RUN TO RUN SO THEY ACCUMULATE PAST A SINGLE WEEK         *
+		   SELECT SEASON-TOTALS-FILE
+			   ASSIGN TO 'WEEKTL.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS WS-ST-STATUS.
+
        DATA DIVISION.
 	   FILE SECTION.
 
        FD  SALES-MASTER
 		   LABEL RECORD IS STANDARD
 		   DATA RECORD IS ST-REC
-		   RECORD CONTAINS 42 CHARACTERS.
-	   
+		   RECORD CONTAINS 43 CHARACTERS.
+
 		   01  ST-REC.
 			   05  ST-SLM-NUM           PIC 99.
 			   05  ST-DAY               PIC 9.
@@ -41,6 +48,9 @@
 			   05  ST-FUR-CODE          PIC 9.
 			   05  ST-SALES-DATE        PIC 9(6).
 			   05  ST-SLM-NAME          PIC X(25).
+      *  STORE THE SALE WAS RUNG UP AT, ADDED SO THE FURNITURE AND    *
+      *  SALESPERSON TOTALS CAN BE BROKEN OUT BY LOCATION             *
+			   05  ST-STORE-CD          PIC 9.
 
        FD  PRTOUT
 		   LABEL RECORD IS OMITTED
@@ -50,6 +60,15 @@
 		   
            01  PRTLINE                  PIC X(132).
 
+	   FD  SEASON-TOTALS-FILE
+		   LABEL RECORD IS OMITTED
+		   RECORD CONTAINS 264 CHARACTERS
+		   DATA RECORD IS SEASON-TOTALS-REC.
+
+      *  CPY FILE THAT CONTAINS SEASON-TOTALS-REC LAYOUT, SHARED WITH  *
+      *  COBLSC06'S MONTH-END REVENUE REPORT                          *
+		   COPY 'SEASONTL.CPY'.
+
 	   WORKING-STORAGE SECTION.
        01  WORK-AREA.
 		   05  MORE-RECS                PIC X      VALUE 'Y'.
@@ -57,10 +76,46 @@
       *  SWITCHES USED TO DETERMINE WHAT SHOULD BE PRINTED  *
 		   05  PRINT-SW                 PIC X.
 		   05  GT-SW                    PIC X      VALUE 'N'.
+		   05  COMM-SW                  PIC X      VALUE 'N'.
+		   05  SEASON-SW                PIC X      VALUE 'N'.
+		   05  RANK-SW                  PIC X      VALUE 'N'.
+		   05  VALID-SW                 PIC X      VALUE 'Y'.
+			   88  VALID-REC            VALUE 'Y'.
+			   88  INVALID-REC          VALUE 'N'.
+		   05  WS-ST-STATUS             PIC XX     VALUE '00'.
       *  SUBSCRIPTS USED TO MOVE AND PRINT DATA  *
 		   05  FUR-SUB                  PIC 99     VALUE 0.
 		   05  SALESPERSON-SUB          PIC 99     VALUE 0.
 		   05  DAY-SUB                  PIC 9      VALUE 0.
+      *  COUNTS ST-REC RECORDS REJECTED BY L3A-VALIDATE-REC  *
+		   05  REJECT-CTR                PIC 9(4)   VALUE 0.
+		   05  STORE-SUB                 PIC 9      VALUE 0.
+      *  ACCUMULATES ONE STORE'S FURNITURE TOTAL WHILE THE SALES BY   *
+      *  STORE LOCATION SECTION PRINTS THAT STORE'S DETAIL LINES      *
+		   05  STORE-SUBTOTAL-AMT        PIC S9(9)V99 VALUE 0.
+      *  SUBSCRIPTS/WORK FIELDS USED TO BUILD AND PRINT THE RANKING   *
+      *  TABLES BUILT BY L2F-BUILD-RANK-TABLES                       *
+		   05  RANK-I                   PIC 99     VALUE 0.
+		   05  RANK-J                   PIC 99     VALUE 0.
+		   05  RANK-NEXT                PIC 99     VALUE 0.
+		   05  RANK-MAX-SUB             PIC 99     VALUE 0.
+		   05  RANK-TEMP-SUB            PIC 99     VALUE 0.
+		   05  RANK-IDX                 PIC 99     VALUE 0.
+
+      *  COMMISSION RATE APPLIED TO EACH SALESPERSON'S WEEKLY TOTAL  *
+	   01  C-COMMISSION-RATE            PIC V99    VALUE .05.
+
+      *  FURNITURE AND SALESPERSON TOTALS CARRIED FORWARD FROM PRIOR   *
+      *  RUNS, COMBINED WITH THIS RUN'S FIGURES AT CLOSING             *
+	   01  CARRIED-TOTALS-AREA.
+		   05  CF-FUR-TOTALS            OCCURS 9   PIC 9(9)V99.
+		   05  CF-SLM-TOTALS            OCCURS 15  PIC 9(9)V99.
+
+      *  THIS RUN'S FURNITURE AND SALESPERSON TOTALS COMBINED WITH THE *
+      *  CARRIED-FORWARD FIGURES, WRITTEN BACK TO SEASON-TOTALS-FILE   *
+	   01  SEASON-TO-DATE-AREA.
+		   05  SD-FUR-TOTALS            OCCURS 9   PIC 9(9)V99.
+		   05  SD-SLM-TOTALS            OCCURS 15  PIC 9(9)V99.
 
 	   01  CURRENT-DATE-AND-TIME.
 		   05  I-DATE.
@@ -113,32 +168,38 @@
 	   01  BLANK-LINE.
 		   05  FILLER                   PIC X(132) VALUE ' '.
 		   
-      *  CONTAINS ALL THE DATA FOR THE FURNITURE TABLE  *
-	   01  T-GT-FURNITURE-INFO.
-		   05  FILLER                   PIC X(33)  VALUE 
-                                    'SOFAS/LOVESEATS       00000000000'.
-		   05  FILLER                   PIC X(33)  VALUE 
-								    'CHAIRS                00000000000'.
-		   05  FILLER                   PIC X(33)  VALUE 
-								    'COFFEE/END TABLES     00000000000'.
-		   05  FILLER                   PIC X(33)  VALUE 
-								    'DINING ROOM TABLES    00000000000'.
-		   05  FILLER                   PIC X(33)  VALUE 
-								    'DINING ROOM CHAIRS    00000000000'.
-		   05  FILLER                   PIC X(33)  VALUE 
-								    'HUTCHES/CURIO CABINETS00000000000'.
-		   05  FILLER                   PIC X(33)  VALUE 
-								    'LAMPS                 00000000000'.
-		   05  FILLER                   PIC X(33)  VALUE 
-                                    'MATRESS/BOX SPRING    00000000000'.
-		   05  FILLER                   PIC X(33)  VALUE 
-								    'BEDROOM FURNITURE     00000000000'.
-
-      *  ONE DIMENSIIONAL TABLE FOR ALL FURNITURES AND THEIR TOTALS  *
-	   01  T-GT-FURNITURE-DATA REDEFINES T-GT-FURNITURE-INFO.
+      *  COMPILED-IN TABLE OF STORE LOCATION CODES/NAMES, USED TO      *
+      *  BREAK THE SUMMARY REPORT OUT BY STORE                        *
+	   01  STORE-INFO.
+		   05  FILLER                   PIC X(21)  VALUE
+                                    '1MAIN SHOWROOM       '.
+		   05  FILLER                   PIC X(21)  VALUE
+                                    '2NORTH SIDE ANNEX    '.
+		   05  FILLER                   PIC X(21)  VALUE
+                                    '3WEST SIDE OUTLET    '.
+
+	   01  STORE-TABLE REDEFINES STORE-INFO.
+		   05  T-STORES                 OCCURS 3.
+			   10  T-STORE-CODE         PIC 9.
+			   10  T-STORE-NAME         PIC X(20).
+
+      *  ONE DIMENSIIONAL TABLE FOR THE TOTALS OF EACH FURNITURE       *
+      *  CODE; THE FURNITURE NAMES THEMSELVES NOW COME FROM CBLLOAD SO *
+      *  ONLY ONE COPY OF THAT TABLE EXISTS IN THE SYSTEM. EACH ENTRY  *
+      *  ALSO CARRIES A PER-STORE BREAKDOWN OF THAT SAME TOTAL         *
+	   01  T-GT-FURNITURE-DATA.
 		   05  T-GT-FURNITURE           OCCURS 9.
-		       10  T-GT-FUR-NAME        PIC X(22).
 			   10  T-GT-FUR-TOTAL       PIC S9(9)V99.
+			   10  T-GT-STORE-FUR-TOTAL OCCURS 3 PIC S9(9)V99.
+
+      *  DATA PASSED TO/FROM CBLLOAD TO LOOK UP A FURNITURE DESCRIPTION *
+	   01  CBLLOAD-DATA.
+		   05  CL-FURN-CODE             PIC 9.
+		   05  CL-FURN-DESC             PIC X(22).
+		   05  CL-LOOKUP-MODE           PIC X      VALUE 'C'.
+		   05  CL-RETURN-CODE           PIC 9.
+			   88  CL-FOUND             VALUE 0.
+			   88  CL-NOT-FOUND         VALUE 1.
 
       *  TABLE THAT CONTAINS THE SALESPERSON AND THEIR DAILY SALES  *
 	   01  T-SALES-DATA.
@@ -152,6 +213,11 @@
 		   05  T-ACC-WEEKLY-TOTALS-INFO OCCURS 15.
 			   10  T-ACC-WEEKLY-TOTALS  PIC S9(9)V99.
 
+      *  TABLE THAT CONTAINS THE WEEKLY COMMISSION OF ALL SALESPERSONS  *
+	   01  T-COMMISSION-DATA.
+		   05  T-COMMISSION-INFO        OCCURS 15.
+			   10  T-COMMISSION         PIC S9(7)V99.
+
       *  LINE THAT CONTAINS DETAILS USED IN THE SALES REPORT  * 
 	   01  DETAIL-LINE                  OCCURS 15.
 		   05  O-SALESPERSON-DATA.
@@ -176,6 +242,13 @@
 			   10  FILLER               PIC X      VALUE ' '.
 		   05  FILLER                   PIC X(22)  VALUE ' '.
 
+      *  LINE THAT REPORTS HOW MANY ST-REC RECORDS FAILED VALIDATION  *
+	   01  REJECT-TOTAL-LINE.
+		   05  FILLER                   PIC X(26)  VALUE
+                                    'RECORDS REJECTED:'.
+		   05  O-REJECT-CTR             PIC ZZZ9.
+		   05  FILLER                   PIC X(102) VALUE ' '.
+
       *  TITLE LINE FOR THE SUMMARY REPORT  *
        01  GRAND-TOTALS-REPORT-TITLE.
 		   05  FILLER                   PIC X(54)  VALUE ' '.
@@ -185,21 +258,156 @@
 
       *  COLUMN HEADINGS FOR THE SUMMARY REPORT  *
 	   01  GRAND-TOTALS-COL-HDGS-LINE.
-		   05  FILLER                   PIC X(45)  VALUE ' '.
+		   05  FILLER                   PIC X(30)  VALUE ' '.
 		   05  FILLER                   PIC X(14)  VALUE 
                                                    'FURNITURE NAME'.
-	       05  FILLER                   PIC X(16)  VALUE ' '.
+	       05  FILLER                   PIC X(12)  VALUE ' '.
 		   05  FILLER                   PIC X(12)  VALUE 'WEEKLY SALES'.
-		   05  FILLER                   PIC X(45)  VALUE ' '.
+		   05  FILLER                   PIC X(6)   VALUE ' '.
+		   05  FILLER                   PIC X(14)  VALUE 
+                                                   'SEASON TO DATE'.
+		   05  FILLER                   PIC X(44)  VALUE ' '.
 
       *  LINE THAT CONTAINS THE CONTENTS OF THE SUMMARY REPORT  *
 	   01  GRAND-TOTALS-LINE.
-		   05  FILLER                   PIC X(45)  VALUE ' '.
+		   05  FILLER                   PIC X(30)  VALUE ' '.
            05  O-GT-FUR-NAME            PIC X(25).
 		   05  FILLER                   PIC X      VALUE ' '.
 		   05  O-GT-FUR-TOTAL           PIC -$$$$,$$$,$$$.99.
+		   05  FILLER                   PIC X(2)   VALUE ' '.
+		   05  O-GT-SEASON-TOTAL        PIC -$$$$,$$$,$$$.99.
+		   05  FILLER                   PIC X(42)  VALUE ' '.
+
+      *  TITLE FOR THE SALES BY STORE LOCATION SECTION OF THE SUMMARY  *
+      *  REPORT, PRINTED RIGHT AFTER THE COMBINED FURNITURE TOTALS     *
+	   01  STORE-SECTION-TITLE-LINE.
+		   05  FILLER                   PIC X(30)  VALUE ' '.
+		   05  FILLER                   PIC X(24)  VALUE
+                                        'SALES BY STORE LOCATION'.
+		   05  FILLER                   PIC X(78)  VALUE ' '.
+
+      *  HEADING LINE PRINTED ONCE PER STORE  *
+	   01  STORE-NAME-LINE.
+		   05  FILLER                   PIC X(30)  VALUE ' '.
+		   05  FILLER                   PIC X(7)   VALUE 'STORE '.
+		   05  O-STORE-HDG-CODE         PIC 9.
+		   05  FILLER                   PIC X(2)   VALUE '- '.
+		   05  O-STORE-HDG-NAME         PIC X(20).
+		   05  FILLER                   PIC X(72)  VALUE ' '.
+
+      *  ONE FURNITURE CATEGORY'S TOTAL AT THE CURRENT STORE  *
+	   01  STORE-FUR-LINE.
+		   05  FILLER                   PIC X(34)  VALUE ' '.
+		   05  O-STORE-FUR-NAME         PIC X(25).
+		   05  FILLER                   PIC X      VALUE ' '.
+		   05  O-STORE-FUR-TOTAL        PIC -$$$$,$$$,$$$.99.
+		   05  FILLER                   PIC X(56)  VALUE ' '.
+
+      *  TOTAL OF ALL FURNITURE CATEGORIES AT THE CURRENT STORE  *
+	   01  STORE-SUBTOTAL-LINE.
+		   05  FILLER                   PIC X(34)  VALUE ' '.
+		   05  FILLER                   PIC X(25)  VALUE 'STORE TOTAL'.
+		   05  FILLER                   PIC X      VALUE ' '.
+		   05  O-STORE-SUBTOTAL         PIC -$$$$,$$$,$$$.99.
+		   05  FILLER                   PIC X(56)  VALUE ' '.
+
+      *  TITLE LINE FOR THE COMMISSION REPORT  *
+       01  COMMISSION-REPORT-TITLE.
+		   05  FILLER                   PIC X(53)  VALUE ' '.
+		   05  FILLER                   PIC X(27)  VALUE
+                                       'CHAPMAN''S COMMISSION REPORT'.
+		   05  FILLER                   PIC X(52)  VALUE ' '.
+
+      *  COLUMN HEADINGS FOR THE COMMISSION REPORT  *
+	   01  COMMISSION-COL-HDGS-LINE.
+		   05  FILLER                   PIC X(45)  VALUE ' '.
+		   05  FILLER                   PIC X(11)  VALUE 'SALESPERSON'.
+		   05  FILLER                   PIC X(14)  VALUE ' '.
+		   05  FILLER                   PIC X(12)  VALUE 'WEEKLY SALES'.
+		   05  FILLER                   PIC X(14)  VALUE ' '.
+		   05  FILLER                   PIC X(10)  VALUE 'COMMISSION'.
+		   05  FILLER                   PIC X(26)  VALUE ' '.
+
+      *  LINE THAT CONTAINS THE CONTENTS OF THE COMMISSION REPORT  *
+	   01  COMMISSION-LINE.
+		   05  FILLER                   PIC X(45)  VALUE ' '.
+		   05  O-COMM-SALESPERSON       PIC X(25).
+		   05  FILLER                   PIC X      VALUE ' '.
+		   05  O-COMM-WEEKLY-TOTAL      PIC -$$$$,$$$,$$$.99.
+		   05  FILLER                   PIC X      VALUE ' '.
+		   05  O-COMMISSION             PIC -$$$,$$$.99.
+		   05  FILLER                   PIC X(33)  VALUE ' '.
+
+      *  TITLE LINE FOR THE SALESPERSON SEASON TOTALS REPORT  *
+       01  SEASON-REPORT-TITLE.
+		   05  FILLER                   PIC X(48)  VALUE ' '.
+		   05  FILLER                   PIC X(35)  VALUE
+                             'CHAPMAN''S SALESPERSON SEASON TOTALS'.
+		   05  FILLER                   PIC X(49)  VALUE ' '.
+
+      *  COLUMN HEADINGS FOR THE SALESPERSON SEASON TOTALS REPORT  *
+	   01  SEASON-COL-HDGS-LINE.
+		   05  FILLER                   PIC X(30)  VALUE ' '.
+		   05  FILLER                   PIC X(11)  VALUE 'SALESPERSON'.
+		   05  FILLER                   PIC X(14)  VALUE ' '.
+		   05  FILLER                   PIC X(12)  VALUE 'WEEKLY SALES'.
+		   05  FILLER                   PIC X(6)   VALUE ' '.
+		   05  FILLER                   PIC X(14)  VALUE
+                                               'SEASON TO DATE'.
 		   05  FILLER                   PIC X(45)  VALUE ' '.
 
+      *  LINE THAT CONTAINS THE CONTENTS OF THE SEASON TOTALS REPORT  *
+	   01  SEASON-LINE.
+		   05  FILLER                   PIC X(30)  VALUE ' '.
+		   05  O-SEASON-SALESPERSON     PIC X(25).
+		   05  FILLER                   PIC X      VALUE ' '.
+		   05  O-SEASON-WEEKLY-TOTAL    PIC -$$$$,$$$,$$$.99.
+		   05  FILLER                   PIC X(2)   VALUE ' '.
+		   05  O-SEASON-TOTAL           PIC -$$$$,$$$,$$$.99.
+		   05  FILLER                   PIC X(42)  VALUE ' '.
+
+      *  TABLES USED TO RANK SALESPEOPLE AND FURNITURE CATEGORIES BY  *
+      *  THIS RUN'S TOTALS, HIGHEST FIRST, FOR THE RANKING REPORT     *
+	   01  RANK-SLM-DATA.
+		   05  RANK-SLM-INFO            OCCURS 15.
+			   10  RANK-SLM-SUB         PIC 99.
+	   01  RANK-FUR-DATA.
+		   05  RANK-FUR-INFO            OCCURS 9.
+			   10  RANK-FUR-SUB         PIC 9.
+
+      *  TITLE LINE FOR THE RANKING REPORT  *
+       01  RANKING-REPORT-TITLE.
+		   05  FILLER                   PIC X(51)  VALUE ' '.
+		   05  FILLER                   PIC X(30)  VALUE
+                          'CHAPMAN''S TOP SALES RANKINGS'.
+		   05  FILLER                   PIC X(51)  VALUE ' '.
+
+      *  COLUMN HEADINGS FOR THE RANKING REPORT  *
+	   01  RANKING-COL-HDGS-LINE.
+		   05  FILLER                   PIC X(6)   VALUE 'RANK  '.
+		   05  FILLER                   PIC X(25)  VALUE 'SALESPERSON'.
+		   05  FILLER                   PIC X(2)   VALUE ' '.
+		   05  FILLER                   PIC X(12)  VALUE 'WEEKLY SALES'.
+		   05  FILLER                   PIC X(11)  VALUE ' '.
+		   05  FILLER                   PIC X(22)  VALUE
+                                                   'FURNITURE NAME'.
+		   05  FILLER                   PIC X(3)   VALUE ' '.
+		   05  FILLER                   PIC X(12)  VALUE 'WEEKLY SALES'.
+		   05  FILLER                   PIC X(39)  VALUE ' '.
+
+      *  LINE THAT CONTAINS THE CONTENTS OF THE RANKING REPORT  *
+	   01  RANKING-LINE.
+		   05  O-RANK-NUM               PIC Z9.
+		   05  FILLER                   PIC X(4)   VALUE ' '.
+		   05  O-RANK-SLM-NAME          PIC X(25).
+		   05  FILLER                   PIC X      VALUE ' '.
+		   05  O-RANK-SLM-TOTAL         PIC -$$$$,$$$,$$$.99.
+		   05  FILLER                   PIC X(5)   VALUE ' '.
+		   05  O-RANK-FUR-NAME          PIC X(22).
+		   05  FILLER                   PIC X(3)   VALUE ' '.
+		   05  O-RANK-FUR-TOTAL         PIC -$$$$,$$$,$$$.99.
+		   05  FILLER                   PIC X(38)  VALUE ' '.
+
        PROCEDURE DIVISION.
        L1-MAIN.
 		   PERFORM L2-INIT.
@@ -224,9 +432,16 @@
 		   INITIALIZE T-SALES-DATA.
 		   INITIALIZE T-ACC-WEEKLY-TOTALS-DATA.
 		   INITIALIZE T-GT-DAILY-SALES-TOTALS-DATA.
+		   INITIALIZE T-COMMISSION-DATA.
+
+		   PERFORM L2A-LOAD-SEASON-TOTALS.
 
 	   L2-MAINLINE.
-		   PERFORM L3-CALCS.
+		   PERFORM L3A-VALIDATE-REC.
+		   IF VALID-REC
+			   PERFORM L3-CALCS
+		   ELSE
+			   ADD 1 TO REJECT-CTR.
 		   PERFORM L9-READ.
 
 	   L2-CLOSING.
@@ -237,6 +452,14 @@
 		   WRITE PRTLINE FROM GRAND-TOTAL-LINE
 			   AFTER ADVANCING 2 LINES.
 
+		   MOVE REJECT-CTR TO O-REJECT-CTR.
+		   WRITE PRTLINE FROM REJECT-TOTAL-LINE
+			   AFTER ADVANCING 1 LINE.
+
+      *  COMBINES THIS RUN'S TOTALS WITH THE CARRIED-FORWARD FIGURES  *
+      *  BEFORE THE SEASON-TO-DATE COLUMNS ARE PRINTED BELOW          *
+		   PERFORM L2B-COMBINE-SEASON-TOTALS.
+
       *  PRINTS THE SUMMARY REPORT TITLES AND IT'S COLUMN HEADINGS  *
 		   MOVE 'Y' TO GT-SW.
 		   PERFORM L9-HDGS.
@@ -245,14 +468,186 @@
 			   VARYING FUR-SUB FROM 1 BY 1
 				   UNTIL FUR-SUB > 9.
 
+      *  PRINTS THE FURNITURE TOTALS BROKEN OUT BY STORE, RIGHT AFTER *
+      *  THE COMBINED FURNITURE TOTALS ON THE SUMMARY REPORT          *
+		   WRITE PRTLINE FROM STORE-SECTION-TITLE-LINE
+			   AFTER ADVANCING 2 LINES.
+		   PERFORM L2M-PRINT-STORE-SECTION
+			   VARYING STORE-SUB FROM 1 BY 1
+				   UNTIL STORE-SUB > 3.
+
+      *  BUILDS THE DESCENDING RANK TABLES AND PRINTS THE RANKING     *
+      *  REPORT TITLES AND IT'S COLUMN HEADINGS                       *
+		   PERFORM L2F-BUILD-RANK-TABLES.
+		   MOVE 'Y' TO RANK-SW.
+		   PERFORM L9-HDGS.
+
+		   PERFORM L4-RANKING
+			   VARYING RANK-IDX FROM 1 BY 1
+				   UNTIL RANK-IDX > 15.
+
+		   MOVE 'N' TO RANK-SW.
+
+      *  PRINTS THE COMMISSION REPORT TITLES AND IT'S COLUMN HEADINGS  *
+		   MOVE 'Y' TO COMM-SW.
+		   PERFORM L9-HDGS.
+
+		   PERFORM L4-COMMISSION
+			   VARYING SALESPERSON-SUB FROM 1 BY 1
+				   UNTIL SALESPERSON-SUB > 15.
+
+		   MOVE 'N' TO COMM-SW.
+
+      *  PRINTS THE SEASON TOTALS REPORT TITLES AND COLUMN HEADINGS  *
+		   MOVE 'Y' TO SEASON-SW.
+		   PERFORM L9-HDGS.
+
+		   PERFORM L4-SEASON-TOTALS
+			   VARYING SALESPERSON-SUB FROM 1 BY 1
+				   UNTIL SALESPERSON-SUB > 15.
+
+		   PERFORM L2E-SAVE-SEASON-TOTALS.
+
 		   CLOSE SALES-MASTER.
 		   CLOSE PRTOUT.
 
+      *  READS THE FURNITURE/SALESPERSON TOTALS CARRIED FORWARD FROM  *
+      *  A PRIOR RUN, DEFAULTING TO ZERO IF NONE EXISTS YET           *
+	   L2A-LOAD-SEASON-TOTALS.
+		   INITIALIZE CARRIED-TOTALS-AREA.
+		   OPEN INPUT SEASON-TOTALS-FILE.
+		   IF WS-ST-STATUS = '00'
+			   READ SEASON-TOTALS-FILE INTO CARRIED-TOTALS-AREA
+				   AT END
+					   INITIALIZE CARRIED-TOTALS-AREA
+				   NOT AT END
+					   CONTINUE
+			   END-READ
+			   CLOSE SEASON-TOTALS-FILE
+		   ELSE
+			   CONTINUE.
+
+      *  COMBINES THIS RUN'S FURNITURE/SALESPERSON TOTALS WITH THE     *
+      *  CARRIED-FORWARD FIGURES INTO SEASON-TO-DATE-AREA              *
+	   L2B-COMBINE-SEASON-TOTALS.
+		   PERFORM L2C-COPY-FUR-TOTAL
+			   VARYING FUR-SUB FROM 1 BY 1
+				   UNTIL FUR-SUB > 9.
+		   PERFORM L2D-COPY-SLM-TOTAL
+			   VARYING SALESPERSON-SUB FROM 1 BY 1
+				   UNTIL SALESPERSON-SUB > 15.
+
+      *  REWRITES SEASON-TOTALS-FILE WITH THE COMBINED FIGURES  *
+	   L2E-SAVE-SEASON-TOTALS.
+		   OPEN OUTPUT SEASON-TOTALS-FILE.
+		   MOVE SEASON-TO-DATE-AREA TO SEASON-TOTALS-REC.
+		   WRITE SEASON-TOTALS-REC.
+		   CLOSE SEASON-TOTALS-FILE.
+
+	   L2C-COPY-FUR-TOTAL.
+		   ADD T-GT-FUR-TOTAL(FUR-SUB) CF-FUR-TOTALS(FUR-SUB)
+			   GIVING SD-FUR-TOTALS(FUR-SUB).
+
+	   L2D-COPY-SLM-TOTAL.
+		   ADD T-ACC-WEEKLY-TOTALS(SALESPERSON-SUB)
+			   CF-SLM-TOTALS(SALESPERSON-SUB)
+			   GIVING SD-SLM-TOTALS(SALESPERSON-SUB).
+
+      *  LOADS BOTH RANK TABLES WITH THEIR SUBSCRIPTS IN TABLE ORDER  *
+      *  AND THEN SORTS EACH ONE INTO DESCENDING TOTAL ORDER          *
+	   L2F-BUILD-RANK-TABLES.
+		   PERFORM L2G-INIT-SLM-RANK
+			   VARYING RANK-I FROM 1 BY 1
+				   UNTIL RANK-I > 15.
+		   PERFORM L2H-SORT-SLM-RANK
+			   VARYING RANK-I FROM 1 BY 1
+				   UNTIL RANK-I > 14.
+
+		   PERFORM L2K-INIT-FUR-RANK
+			   VARYING RANK-I FROM 1 BY 1
+				   UNTIL RANK-I > 9.
+		   PERFORM L2L-SORT-FUR-RANK
+			   VARYING RANK-I FROM 1 BY 1
+				   UNTIL RANK-I > 8.
+
+	   L2G-INIT-SLM-RANK.
+		   MOVE RANK-I TO RANK-SLM-SUB(RANK-I).
+
+      *  SELECTION SORT - FINDS THE REMAINING SALESPERSON WITH THE    *
+      *  HIGHEST WEEKLY TOTAL AND SWAPS IT INTO POSITION RANK-I       *
+	   L2H-SORT-SLM-RANK.
+		   MOVE RANK-I TO RANK-MAX-SUB.
+		   ADD 1 TO RANK-I GIVING RANK-NEXT.
+		   PERFORM L2H1-FIND-MAX-SLM
+			   VARYING RANK-J FROM RANK-NEXT BY 1
+				   UNTIL RANK-J > 15.
+		   IF RANK-MAX-SUB NOT = RANK-I
+			   PERFORM L2H2-SWAP-SLM-RANK.
+
+	   L2H1-FIND-MAX-SLM.
+		   IF T-ACC-WEEKLY-TOTALS(RANK-SLM-SUB(RANK-J)) >
+				   T-ACC-WEEKLY-TOTALS(RANK-SLM-SUB(RANK-MAX-SUB))
+			   MOVE RANK-J TO RANK-MAX-SUB.
+
+	   L2H2-SWAP-SLM-RANK.
+		   MOVE RANK-SLM-SUB(RANK-I) TO RANK-TEMP-SUB.
+		   MOVE RANK-SLM-SUB(RANK-MAX-SUB) TO RANK-SLM-SUB(RANK-I).
+		   MOVE RANK-TEMP-SUB TO RANK-SLM-SUB(RANK-MAX-SUB).
+
+	   L2K-INIT-FUR-RANK.
+		   MOVE RANK-I TO RANK-FUR-SUB(RANK-I).
+
+      *  SELECTION SORT - FINDS THE REMAINING FURNITURE CATEGORY WITH *
+      *  THE HIGHEST TOTAL AND SWAPS IT INTO POSITION RANK-I          *
+	   L2L-SORT-FUR-RANK.
+		   MOVE RANK-I TO RANK-MAX-SUB.
+		   ADD 1 TO RANK-I GIVING RANK-NEXT.
+		   PERFORM L2L1-FIND-MAX-FUR
+			   VARYING RANK-J FROM RANK-NEXT BY 1
+				   UNTIL RANK-J > 9.
+		   IF RANK-MAX-SUB NOT = RANK-I
+			   PERFORM L2L2-SWAP-FUR-RANK.
+
+	   L2L1-FIND-MAX-FUR.
+		   IF T-GT-FUR-TOTAL(RANK-FUR-SUB(RANK-J)) >
+				   T-GT-FUR-TOTAL(RANK-FUR-SUB(RANK-MAX-SUB))
+			   MOVE RANK-J TO RANK-MAX-SUB.
+
+	   L2L2-SWAP-FUR-RANK.
+		   MOVE RANK-FUR-SUB(RANK-I) TO RANK-TEMP-SUB.
+		   MOVE RANK-FUR-SUB(RANK-MAX-SUB) TO RANK-FUR-SUB(RANK-I).
+		   MOVE RANK-TEMP-SUB TO RANK-FUR-SUB(RANK-MAX-SUB).
+
+      *  CHECKS THAT ST-REC IS FIT TO POST TO THE TABLES BEFORE       *
+      *  L3-CALCS TOUCHES ANY OF THEM                                 *
+	   L3A-VALIDATE-REC.
+		   MOVE 'Y' TO VALID-SW.
+
+		   IF ST-SLM-NUM < 1 OR ST-SLM-NUM > 15
+			   MOVE 'N' TO VALID-SW.
+
+		   IF ST-DAY < 1 OR ST-DAY > 7
+			   MOVE 'N' TO VALID-SW.
+
+		   IF ST-AMOUNT < 0
+			   MOVE 'N' TO VALID-SW.
+
+		   IF ST-STORE-CD < 1 OR ST-STORE-CD > 3
+			   MOVE 'N' TO VALID-SW.
+
+		   MOVE ST-FUR-CODE TO CL-FURN-CODE.
+		   MOVE 'C' TO CL-LOOKUP-MODE.
+		   CALL 'CBLLOAD' USING CBLLOAD-DATA.
+		   IF CL-RETURN-CODE NOT = 0
+			   MOVE 'N' TO VALID-SW.
+
 	   L3-CALCS.
       *  CALCULATES THE FURNITURE TOTALS  *
 		   MOVE ST-SLM-NAME TO T-SALESPERSON(ST-SLM-NUM).
 		   ADD ST-AMOUNT TO T-DAILY-SALES(ST-SLM-NUM, ST-DAY).
 		   ADD ST-AMOUNT TO T-GT-FUR-TOTAL(ST-FUR-CODE).
+		   ADD ST-AMOUNT TO
+			   T-GT-STORE-FUR-TOTAL(ST-FUR-CODE, ST-STORE-CD).
 
       *  CALCULATES THE WEEKLY TOTALS  *
 		   ADD ST-AMOUNT TO T-ACC-WEEKLY-TOTALS(ST-SLM-NUM).
@@ -283,11 +678,94 @@
 
       *  MOVES AND PRINTS CONTENTS OF THE SUMMARY REPORT  *
 	   L4-FURNITURE-TOTALS.
-		   MOVE T-GT-FUR-NAME(FUR-SUB) TO O-GT-FUR-NAME.
+		   MOVE FUR-SUB TO CL-FURN-CODE.
+		   MOVE 'C' TO CL-LOOKUP-MODE.
+		   CALL 'CBLLOAD' USING CBLLOAD-DATA.
+		   MOVE CL-FURN-DESC TO O-GT-FUR-NAME.
 		   MOVE T-GT-FUR-TOTAL(FUR-SUB) TO O-GT-FUR-TOTAL.
+		   MOVE SD-FUR-TOTALS(FUR-SUB) TO O-GT-SEASON-TOTAL.
 		   WRITE PRTLINE FROM GRAND-TOTALS-LINE
 			   AFTER ADVANCING 1 LINE.
 
+      *  PRINTS ONE STORE'S HEADING, FURNITURE TOTALS, AND SUBTOTAL   *
+	   L2M-PRINT-STORE-SECTION.
+		   MOVE T-STORE-CODE(STORE-SUB) TO O-STORE-HDG-CODE.
+		   MOVE T-STORE-NAME(STORE-SUB) TO O-STORE-HDG-NAME.
+		   WRITE PRTLINE FROM STORE-NAME-LINE
+			   AFTER ADVANCING 2 LINES.
+
+		   MOVE 0 TO STORE-SUBTOTAL-AMT.
+		   PERFORM L2N-PRINT-STORE-FUR
+			   VARYING FUR-SUB FROM 1 BY 1
+				   UNTIL FUR-SUB > 9.
+
+		   MOVE STORE-SUBTOTAL-AMT TO O-STORE-SUBTOTAL.
+		   WRITE PRTLINE FROM STORE-SUBTOTAL-LINE
+			   AFTER ADVANCING 1 LINE.
+
+      *  PRINTS ONE FURNITURE CATEGORY'S TOTAL AT THE CURRENT STORE   *
+	   L2N-PRINT-STORE-FUR.
+		   MOVE FUR-SUB TO CL-FURN-CODE.
+		   MOVE 'C' TO CL-LOOKUP-MODE.
+		   CALL 'CBLLOAD' USING CBLLOAD-DATA.
+		   MOVE CL-FURN-DESC TO O-STORE-FUR-NAME.
+		   MOVE T-GT-STORE-FUR-TOTAL(FUR-SUB, STORE-SUB) TO
+			   O-STORE-FUR-TOTAL.
+		   ADD T-GT-STORE-FUR-TOTAL(FUR-SUB, STORE-SUB)
+			   TO STORE-SUBTOTAL-AMT.
+		   WRITE PRTLINE FROM STORE-FUR-LINE
+			   AFTER ADVANCING 1 LINE.
+
+      *  CALCULATES AND PRINTS EACH SALESPERSON'S COMMISSION  *
+	   L4-COMMISSION.
+		   MULTIPLY T-ACC-WEEKLY-TOTALS(SALESPERSON-SUB) BY
+			   C-COMMISSION-RATE GIVING T-COMMISSION(SALESPERSON-SUB).
+
+      *  ONLY PRINTS WHEN A SALESPERSON HAS SOLD SOMETHING  *
+		   IF T-ACC-WEEKLY-TOTALS(SALESPERSON-SUB) NOT = 0
+			   MOVE T-SALESPERSON(SALESPERSON-SUB) TO
+				   O-COMM-SALESPERSON
+			   MOVE T-ACC-WEEKLY-TOTALS(SALESPERSON-SUB) TO
+				   O-COMM-WEEKLY-TOTAL
+			   MOVE T-COMMISSION(SALESPERSON-SUB) TO O-COMMISSION
+			   WRITE PRTLINE FROM COMMISSION-LINE
+				   AFTER ADVANCING 1 LINE.
+
+      *  PRINTS ONE LINE OF THE RANKING REPORT, PAIRING THE RANK-IDXTH *
+      *  RANKED SALESPERSON WITH THE RANK-IDXTH RANKED FURNITURE       *
+      *  CATEGORY (BLANK ONCE THE 9 FURNITURE CATEGORIES RUN OUT)      *
+	   L4-RANKING.
+		   MOVE RANK-IDX TO O-RANK-NUM.
+		   MOVE T-SALESPERSON(RANK-SLM-SUB(RANK-IDX)) TO
+			   O-RANK-SLM-NAME.
+		   MOVE T-ACC-WEEKLY-TOTALS(RANK-SLM-SUB(RANK-IDX)) TO
+			   O-RANK-SLM-TOTAL.
+
+		   IF RANK-IDX > 9
+			   MOVE SPACES TO O-RANK-FUR-NAME
+			   MOVE 0 TO O-RANK-FUR-TOTAL
+		   ELSE
+			   MOVE RANK-FUR-SUB(RANK-IDX) TO CL-FURN-CODE
+			   MOVE 'C' TO CL-LOOKUP-MODE
+			   CALL 'CBLLOAD' USING CBLLOAD-DATA
+			   MOVE CL-FURN-DESC TO O-RANK-FUR-NAME
+			   MOVE T-GT-FUR-TOTAL(RANK-FUR-SUB(RANK-IDX)) TO
+				   O-RANK-FUR-TOTAL.
+
+		   WRITE PRTLINE FROM RANKING-LINE
+			   AFTER ADVANCING 1 LINE.
+
+      *  PRINTS EACH SALESPERSON'S WEEKLY AND SEASON-TO-DATE TOTALS  *
+	   L4-SEASON-TOTALS.
+		   IF SD-SLM-TOTALS(SALESPERSON-SUB) NOT = 0
+			   MOVE T-SALESPERSON(SALESPERSON-SUB) TO
+				   O-SEASON-SALESPERSON
+			   MOVE T-ACC-WEEKLY-TOTALS(SALESPERSON-SUB) TO
+				   O-SEASON-WEEKLY-TOTAL
+			   MOVE SD-SLM-TOTALS(SALESPERSON-SUB) TO O-SEASON-TOTAL
+			   WRITE PRTLINE FROM SEASON-LINE
+				   AFTER ADVANCING 1 LINE.
+
       *  MOVES AND PRINTS DATA FOR THE SALES REPORTS  *
 	   L5-SALES.
 		   MOVE T-DAILY-SALES(SALESPERSON-SUB, DAY-SUB) TO 
@@ -323,13 +801,49 @@
 			   WRITE PRTLINE FROM BLANK-LINE
 				   AFTER ADVANCING 1 LINE
 		   ELSE
+			   IF SEASON-SW = 'Y'
+      *  PRINTS ALL TITLES AND HEADINGS OF THE SEASON TOTALS REPORT  *
+				   MOVE C-PCTR TO O-PCTR
+				   WRITE PRTLINE FROM COMPANY-TITLE-LINE
+					   AFTER ADVANCING PAGE
+				   WRITE PRTLINE FROM SEASON-REPORT-TITLE
+					   AFTER ADVANCING 1 LINE
+				   WRITE PRTLINE FROM SEASON-COL-HDGS-LINE
+					   AFTER ADVANCING 2 LINES
+				   WRITE PRTLINE FROM BLANK-LINE
+					   AFTER ADVANCING 1 LINE
+			   ELSE
+				   IF COMM-SW = 'Y'
+      *  PRINTS ALL TITLES AND HEADINGS OF THE COMMISSION REPORT  *
+					   MOVE C-PCTR TO O-PCTR
+					   WRITE PRTLINE FROM COMPANY-TITLE-LINE
+						   AFTER ADVANCING PAGE
+					   WRITE PRTLINE FROM COMMISSION-REPORT-TITLE
+						   AFTER ADVANCING 1 LINE
+					   WRITE PRTLINE FROM COMMISSION-COL-HDGS-LINE
+						   AFTER ADVANCING 2 LINES
+					   WRITE PRTLINE FROM BLANK-LINE
+						   AFTER ADVANCING 1 LINE
+				   ELSE
+				   IF RANK-SW = 'Y'
+      *  PRINTS ALL TITLES AND HEADINGS OF THE RANKING REPORT  *
+					   MOVE C-PCTR TO O-PCTR
+					   WRITE PRTLINE FROM COMPANY-TITLE-LINE
+						   AFTER ADVANCING PAGE
+					   WRITE PRTLINE FROM RANKING-REPORT-TITLE
+						   AFTER ADVANCING 1 LINE
+					   WRITE PRTLINE FROM RANKING-COL-HDGS-LINE
+						   AFTER ADVANCING 2 LINES
+					   WRITE PRTLINE FROM BLANK-LINE
+						   AFTER ADVANCING 1 LINE
+				   ELSE
       *  PRINTS ALL TITLES AND HEADINGS OF THE SUMMARY REPORT  *
-			   MOVE C-PCTR TO O-PCTR
-			   WRITE PRTLINE FROM COMPANY-TITLE-LINE
-				   AFTER ADVANCING PAGE
-			   WRITE PRTLINE FROM GRAND-TOTALS-REPORT-TITLE
-				   AFTER ADVANCING 1 LINE
-			   WRITE PRTLINE FROM GRAND-TOTALS-COL-HDGS-LINE
-				   AFTER ADVANCING 2 LINES
-               WRITE PRTLINE FROM BLANK-LINE
-				   AFTER ADVANCING 1 LINE.
\ No newline at end of file
+					   MOVE C-PCTR TO O-PCTR
+					   WRITE PRTLINE FROM COMPANY-TITLE-LINE
+						   AFTER ADVANCING PAGE
+					   WRITE PRTLINE FROM GRAND-TOTALS-REPORT-TITLE
+						   AFTER ADVANCING 1 LINE
+					   WRITE PRTLINE FROM GRAND-TOTALS-COL-HDGS-LINE
+						   AFTER ADVANCING 2 LINES
+                       WRITE PRTLINE FROM BLANK-LINE
+						   AFTER ADVANCING 1 LINE.
\ No newline at end of file
