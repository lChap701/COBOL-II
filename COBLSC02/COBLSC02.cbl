@@ -22,13 +22,26 @@
 			   'C:\IHCC\SPRING TERM 2020\COBOL II\COBLSC02\BOARD.PRT'
 			   ORGANIZATION IS RECORD SEQUENTIAL.
 
+      *  CARRIED-FORWARD SEASON-TO-DATE TOTALS, READ AT START-UP AND   *
+      *  REWRITTEN AT CLOSING SO SALES ACCUMULATE ACROSS RUNS          *
+		   SELECT SEASON-TOTALS-FILE
+			   ASSIGN TO 'SEASONTL.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS WS-ST-STATUS.
+
+      *  DETAIL SALES FEED PICKED UP BY THE WEB STORE, ONE RECORD PER  *
+      *  BOARD SOLD                                                    *
+		   SELECT WEB-FEED-FILE
+			   ASSIGN TO 'WEBFEED.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL.
+
 	   DATA DIVISION.
 	   FILE SECTION.
 
 	   FD  BOARD-MASTER
 		   LABEL RECORD IS STANDARD
 		   DATA RECORD IS I-WAKEBOARD
-		   RECORD CONTAINS 16 CHARACTERS.
+		   RECORD CONTAINS 18 CHARACTERS.
 
        01  I-WAKEBOARD.
            05  I-UPC.
@@ -38,6 +51,9 @@
 			   10  I-4TH-UPC        PIC X(4).
 		   05  I-BOARD              PIC 99.
 		   05  I-LENGTH             PIC XX.
+      *  STORE LOCATION CODE THE SALE WAS RUNG UP AT, ADDED SO THE     *
+      *  REPORT CAN BE BROKEN OUT BY STORE                             *
+		   05  I-STORE-LOC          PIC XX.
 
        FD  PRTOUT
 		   LABEL RECORD IS OMITTED
@@ -47,6 +63,27 @@
 
        01  PRTLINE                  PIC X(132).
 
+      *  ONE RECORD HOLDING SEASON-TO-DATE TOTALS FOR EVERY BOARD AND *
+      *  SIZE RANGE, CARRIED FORWARD FROM RUN TO RUN                  *
+       FD  SEASON-TOTALS-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS SEASON-TOTALS-REC
+           RECORD CONTAINS 193 CHARACTERS.
+
+       01  SEASON-TOTALS-REC.
+           05  ST-BOARD-TOTAL       PIC 9(7)V99 OCCURS 18.
+           05  ST-SIZE-CTR          PIC 9(4)    OCCURS 5.
+           05  ST-GRAND-TOTAL       PIC 9(9)V99.
+
+      *  ONE COMMA-DELIMITED DETAIL RECORD PER BOARD SOLD, PICKED UP  *
+      *  BY THE WEB STORE'S CATALOG/INVENTORY FEED                    *
+       FD  WEB-FEED-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS WEB-FEED-REC
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  WEB-FEED-REC                PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WORK-AREA.
            05  MORE-RECS            PIC X       VALUE 'Y'.
@@ -55,6 +92,26 @@
 		   05  TOTAL-SW             PIC X       VALUE 'N'.
       *  CALCUALTES THE TOTAL OF ALL SALES  *
 		   05  C-GT-TOTAL           PIC 9(8)V99 VALUE 0.
+      *  FILE STATUS FOR SEASON-TOTALS-FILE  *
+		   05  WS-ST-STATUS         PIC XX      VALUE '00'.
+      *  SET TO 'Y' ONCE A LOW-STOCK ALERT LINE HAS BEEN PRINTED  *
+		   05  REORDER-SW           PIC X       VALUE 'N'.
+			   88  REORDER-FOUND    VALUE 'Y'.
+      *  QTY REMAINING ON HAND AFTER TODAY'S SALES  *
+		   05  C-RA-QTY-LEFT        PIC S9(4)   VALUE 0.
+      *  ACTUAL SELLING PRICE, MARKDOWN PRICE IF ON CLEARANCE  *
+		   05  C-EFF-PRICE          PIC 9(3)V99 VALUE 0.
+      *  EDITED PRICE USED TO BUILD THE WEB STORE FEED RECORD  *
+		   05  WF-PRICE-ED          PIC ZZ9.99.
+      *  COUNTS SALES REJECTED FOR AN UNRECOGNIZED STORE LOCATION CODE *
+		   05  REJECT-CTR           PIC 9(4)    VALUE 0.
+
+      *  SEASON-TO-DATE TOTALS CARRIED FORWARD FROM SEASONTL.DAT,     *
+      *  ADDED TO TODAY'S T-GT-TOTALS/T-GT-SIZE-CTR AT CLOSING        *
+	   01  CARRIED-TOTALS-AREA.
+		   05  CF-GT-TOTALS         PIC 9(7)V99 OCCURS 18.
+		   05  CF-GT-SIZE-CTR       PIC 9(4)    OCCURS 5.
+		   05  CF-GT-TOTAL          PIC 9(9)V99 VALUE 0.
 
 	   01  CURRENT-DATE-AND-TIME.
 		   05  I-DATE.
@@ -89,11 +146,14 @@
 		   05  FILLER               PIC X(16)   VALUE 
                                                 'BOARD SIZE RANGE'.
 		   05  FILLER               PIC X(5)    VALUE ' '.
-		   05  FILLER               PIC X(12)   VALUE 
+		   05  FILLER               PIC X(12)   VALUE
                                                 'BOARD NUMBER'.
-		   05  FILLER               PIC X(5)    VALUE ' '.
+		   05  FILLER               PIC X(2)    VALUE ' '.
+		   05  FILLER               PIC X(3)    VALUE 'LOC'.
 		   05  FILLER               PIC X(11)   VALUE 'BOARD PRICE'.
-		   05  FILLER               PIC X(17)   VALUE ' '.
+		   05  FILLER               PIC X(10)   VALUE ' '.
+		   05  FILLER               PIC X(4)    VALUE ' '.
+		   05  FILLER               PIC X(3)    VALUE 'CLR'.
 		   
       *  SIZES TABLE  *
 	   01  SIZES-INFO.
@@ -113,50 +173,74 @@
 			   10  T-SIZES          PIC XX.
 			   10  T-RANGE          PIC X(12).
 			   10  T-GT-SIZE-CTR    PIC 9(4).
-
-      *  BOARD NAME AND PRICE TABLE  *
+      *  STORE LOCATION TABLE, USED TO BREAK THE REPORT OUT BY STORE  *
+	   01  STORE-INFO.
+		   05  FILLER               PIC X(26)   VALUE
+                    '01MAIN STREET    000000000'.
+		   05  FILLER               PIC X(26)   VALUE
+                    '02NORTH MALL     000000000'.
+		   05  FILLER               PIC X(26)   VALUE
+                    '03SOUTHSIDE PLAZA000000000'.
+		   05  FILLER               PIC X(26)   VALUE
+                    '04LAKESIDE OUTLET000000000'.
+
+	   01  STORE-TABLE REDEFINES STORE-INFO.
+		   05  T-STORES             OCCURS 4    INDEXED BY STORE-IDX.
+			   10  T-STORE-CODE     PIC XX.
+			   10  T-STORE-NAME     PIC X(15).
+			   10  T-STORE-TOTAL    PIC 9(7)V99.
+
+      *  BOARD NAME, PRICE, ON-HAND QUANTITY, REORDER POINT, CLEARANCE  *
+      *  SWITCH AND MARKDOWN PRICE TABLE (LAST 6 DIGITS OF THE FIRST   *
+      *  24 ARE QTY ON HAND THEN REORDER POINT; THE FINAL 6 ARE THE    *
+      *  CLEARANCE SWITCH FOLLOWED BY THE MARKDOWN PRICE)              *
 	   01  BOARD-INFO.
-		   05  FILLER               PIC X(18)   VALUE 
-                                                'SHANE HYBRID 52999'.
-		   05  FILLER               PIC X(18)   VALUE 
-                                                'WATSON HYBRID46999'.
-		   05  FILLER               PIC X(18)   VALUE 
-                                                'PEAK HYBRID  00899'.
-		   05  FILLER               PIC X(18)   VALUE 
-                                                'FLX          64999'.
-		   05  FILLER               PIC X(18)   VALUE 
-                                                'SLAB         57999'.
-		   05  FILLER               PIC X(18)   VALUE 
-                                                'DELUXE HYBRID49900'.
-		   05  FILLER               PIC X(18)   VALUE 
-                                                'B.O.B. GRIND 54999'.
-		   05  FILLER               PIC X(18)   VALUE 
-                                                'SUPER TRIP   49950'.
-		   05  FILLER               PIC X(18)   VALUE 
-                                                'TEX          42999'.
-		   05  FILLER               PIC X(18)   VALUE 
-                                                'WITNESS      29999'.
-		   05  FILLER               PIC X(18)   VALUE 
-                                                'S4           34999'.
-		   05  FILLER               PIC X(18)   VALUE 
-                                                'NEMESIS      29999'.
-		   05  FILLER               PIC X(18)   VALUE 
-                                                'NEMESIS GRIND27999'.
-		   05  FILLER               PIC X(18)   VALUE 
-                                                'WING         54999'.
-		   05  FILLER               PIC X(18)   VALUE 
-                                                'ANGEL        33999'.
-		   05  FILLER               PIC X(18)   VALUE 
-                                                'MELISSA GRIND49900'.
-		   05  FILLER               PIC X(18)   VALUE 
-                                                'STAR         27899'.
-		   05  FILLER               PIC X(18)   VALUE 
-                                                'JETT GRIND   34999'.
+		   05  FILLER               PIC X(30)   VALUE
+                    'SHANE HYBRID 52999015005N00000'.
+		   05  FILLER               PIC X(30)   VALUE
+                    'WATSON HYBRID46999008005Y39999'.
+		   05  FILLER               PIC X(30)   VALUE
+                    'PEAK HYBRID  00899025010N00000'.
+		   05  FILLER               PIC X(30)   VALUE
+                    'FLX          64999004005N00000'.
+		   05  FILLER               PIC X(30)   VALUE
+                    'SLAB         57999012005N00000'.
+		   05  FILLER               PIC X(30)   VALUE
+                    'DELUXE HYBRID49900020008N00000'.
+		   05  FILLER               PIC X(30)   VALUE
+                    'B.O.B. GRIND 54999006005N00000'.
+		   05  FILLER               PIC X(30)   VALUE
+                    'SUPER TRIP   49950018005N00000'.
+		   05  FILLER               PIC X(30)   VALUE
+                    'TEX          42999003005N00000'.
+		   05  FILLER               PIC X(30)   VALUE
+                    'WITNESS      29999030010Y24999'.
+		   05  FILLER               PIC X(30)   VALUE
+                    'S4           34999010005N00000'.
+		   05  FILLER               PIC X(30)   VALUE
+                    'NEMESIS      29999014005N00000'.
+		   05  FILLER               PIC X(30)   VALUE
+                    'NEMESIS GRIND27999007005Y19999'.
+		   05  FILLER               PIC X(30)   VALUE
+                    'WING         54999022008N00000'.
+		   05  FILLER               PIC X(30)   VALUE
+                    'ANGEL        33999009005N00000'.
+		   05  FILLER               PIC X(30)   VALUE
+                    'MELISSA GRIND49900016005N00000'.
+		   05  FILLER               PIC X(30)   VALUE
+                    'STAR         27899011005Y19999'.
+		   05  FILLER               PIC X(30)   VALUE
+                    'JETT GRIND   34999005005N00000'.
 
 	   01  BOARD-TABLE REDEFINES BOARD-INFO.
            05  T-BOARDS             OCCURS 18.
 			   10  T-NAME           PIC X(13).
 			   10  T-PRICE          PIC 9(3)V99.
+			   10  T-QTY-ON-HAND    PIC 9(3).
+			   10  T-REORDER-PT     PIC 9(3).
+			   10  T-CLEARANCE-SW   PIC X.
+				   88  T-CLEARANCE  VALUE 'Y'.
+			   10  T-MARKDOWN-PRICE PIC 9(3)V99.
 
 	   01  DETAIL-LINE.
 		   05  FILLER               PIC X(18)   VALUE ' '.
@@ -167,20 +251,37 @@
 		   05  O-RANGE              PIC X(12).
 		   05  FILLER               PIC X(12)   VALUE ' '.
 		   05  O-BOARD              PIC Z9.
-		   05  FILLER               PIC X(14)   VALUE ' '.
+		   05  FILLER               PIC X(7)    VALUE ' '.
+      *  STORE LOCATION THE SALE WAS RUNG UP AT  *
+		   05  O-STORE              PIC XX.
+		   05  FILLER               PIC X(5)    VALUE ' '.
            05  O-PRICE              PIC $$$$.99.
-		   05  FILLER               PIC X(17)   VALUE ' '.
+		   05  FILLER               PIC X(10)   VALUE ' '.
+      *  SHOWS 'CLR' WHEN THE BOARD WAS SOLD AT ITS MARKDOWN PRICE  *
+		   05  O-CLR                PIC X(4).
+		   05  FILLER               PIC X(3)    VALUE ' '.
 
       *  GRAND TOTALS SALES FOR ALL BOARDS  *
 	   01  GRAND-TOTAL-LINE.
-		   05  FILLER               PIC X(87)   VALUE ' '.   
+		   05  FILLER               PIC X(87)   VALUE ' '.
 		   05  FILLER               PIC X(14)   VALUE 'TOTAL SALES: '.
 		   05  O-GT-TOTAL           PIC $$$,$$$,$$$.99.
-		   05  FILLER               PIC X(17)   VALUE ' '. 
+		   05  FILLER               PIC X(17)   VALUE ' '.
+
+      *  SEASON-TO-DATE GRAND TOTAL, CARRIED FORWARD FROM SEASONTL.DAT *
+	   01  SEASON-TOTAL-LINE.
+		   05  FILLER               PIC X(80)   VALUE ' '.
+		   05  FILLER               PIC X(22)   VALUE
+                                            'SEASON TO DATE SALES: '.
+		   05  O-SEASON-GT-TOTAL    PIC $$$,$$$,$$$.99.
+		   05  FILLER               PIC X(16)   VALUE ' '.
 
       *  GRAND TOTAL SALES FOR EACH BOARD THAT WAS SOLD  *
 	   01  GRAND-TOTAL-SALES.
 	       05  T-GT-TOTALS         PIC 9(7)V99	OCCURS 18.
+      *  UNITS SOLD THIS RUN, USED TO DRIVE THE LOW-STOCK ALERT  *
+	   01  UNITS-SOLD-TABLE.
+	       05  T-UNITS-SOLD        PIC 9(3)        OCCURS 18.
       *  SUBSCRIPT FOR TOTAL SALES AND SIZE COUNTER  *
        01  SUB		                PIC 99.
 
@@ -205,7 +306,10 @@
 		   05  FILLER               PIC X(10)   VALUE 'BOARD NAME'.
 		   05  FILLER               PIC X(15)   VALUE ' '.
 		   05  FILLER               PIC X(11)   VALUE 'TOTAL SALES'.
-		   05  FILLER               PIC X(36)   VALUE ' '.
+		   05  FILLER               PIC X(6)    VALUE ' '.
+		   05  FILLER               PIC X(14)   VALUE
+                                                'SEASON TO DATE'.
+		   05  FILLER               PIC X(16)   VALUE ' '.
 
 	   01  GRAND-TOTALS-LINE-1.
 		   05  FILLER               PIC X(40)   VALUE ' '.
@@ -214,23 +318,95 @@
 		   05  O-GT-NAME            PIC X(13).
 		   05  FILLER               PIC X(10)   VALUE ' '.
 		   05  O-GT-TOTALS          PIC $$,$$$,$$$.99.
-		   05  FILLER               PIC X(38)   VALUE ' '.
+		   05  FILLER               PIC X(6)    VALUE ' '.
+		   05  O-GT-SEASON-TOTAL    PIC $$,$$$,$$$.99.
 
 	   01  GRAND-TOTALS-COLUMN-HEADINGS-2.
 		   05  FILLER               PIC X(35)   VALUE ' '.
-		   05  FILLER               PIC X(16)   VALUE 
+		   05  FILLER               PIC X(16)   VALUE
                                                 'BOARD SIZE RANGE'.
 		   05  FILLER               PIC X(9)    VALUE ' '.
-		   05  FILLER               PIC X(21)   VALUE 
+		   05  FILLER               PIC X(21)   VALUE
                                                 'NUMBER OF BOARDS SOLD'.
-		   05  FILLER               PIC X(51)   VALUE ' '.
+		   05  FILLER               PIC X(6)    VALUE ' '.
+		   05  FILLER               PIC X(14)   VALUE
+                                                'SEASON TO DATE'.
+		   05  FILLER               PIC X(31)   VALUE ' '.
 
 	   01  GRAND-TOTALS-LINE-2.
 		   05  FILLER               PIC X(37)   VALUE ' '.
 		   05  O-GT-RANGE           PIC X(12).
 		   05  FILLER               PIC X(17)   VALUE ' '.
 		   05  O-GT-SIZE-CTR        PIC Z,ZZ9.
-		   05  FILLER               PIC X(61)   VALUE ' '.
+		   05  FILLER               PIC X(6)    VALUE ' '.
+		   05  O-GT-SEASON-SIZE-CTR PIC Z,ZZ9.
+		   05  FILLER               PIC X(50)   VALUE ' '.
+
+      *  LOW-STOCK REORDER ALERT SECTION OF THE SUMMARY REPORT  *
+	   01  REORDER-ALERT-TITLE.
+		   05  FILLER               PIC X(48)   VALUE ' '.
+		   05  FILLER               PIC X(24)   VALUE
+                                            'LOW STOCK REORDER ALERT'.
+		   05  FILLER               PIC X(60)   VALUE ' '.
+
+	   01  REORDER-ALERT-HEADINGS.
+		   05  FILLER               PIC X(35)   VALUE ' '.
+		   05  FILLER               PIC X(10)   VALUE 'BOARD NAME'.
+		   05  FILLER               PIC X(15)   VALUE ' '.
+		   05  FILLER               PIC X(11)   VALUE 'QTY ON HAND'.
+		   05  FILLER               PIC X(10)   VALUE ' '.
+		   05  FILLER               PIC X(13)   VALUE 'REORDER POINT'.
+		   05  FILLER               PIC X(38)   VALUE ' '.
+
+	   01  REORDER-ALERT-LINE.
+		   05  FILLER               PIC X(35)   VALUE ' '.
+		   05  O-RA-NAME            PIC X(13).
+		   05  FILLER               PIC X(12)   VALUE ' '.
+		   05  O-RA-QTY-ON-HAND     PIC -ZZ9.
+		   05  FILLER               PIC X(15)   VALUE ' '.
+		   05  O-RA-REORDER-PT      PIC ZZ9.
+		   05  FILLER               PIC X(50)   VALUE ' '.
+
+	   01  REORDER-ALERT-NONE-LINE.
+		   05  FILLER               PIC X(48)   VALUE ' '.
+		   05  FILLER               PIC X(30)   VALUE
+                                       'ALL BOARDS ABOVE REORDER POINT'.
+		   05  FILLER               PIC X(54)   VALUE ' '.
+
+      *  SALES BY STORE LOCATION SECTION OF THE SUMMARY REPORT  *
+	   01  STORE-TOTALS-TITLE.
+		   05  FILLER               PIC X(51)   VALUE ' '.
+		   05  FILLER               PIC X(23)   VALUE
+                                            'SALES BY STORE LOCATION'.
+		   05  FILLER               PIC X(58)   VALUE ' '.
+
+	   01  STORE-TOTALS-HEADINGS.
+		   05  FILLER               PIC X(35)   VALUE ' '.
+		   05  FILLER               PIC X(4)    VALUE 'CODE'.
+		   05  FILLER               PIC X(8)    VALUE ' '.
+		   05  FILLER               PIC X(15)   VALUE 'STORE LOCATION'.
+		   05  FILLER               PIC X(15)   VALUE ' '.
+		   05  FILLER               PIC X(11)   VALUE 'TOTAL SALES'.
+		   05  FILLER               PIC X(44)   VALUE ' '.
+
+	   01  STORE-TOTALS-LINE.
+		   05  FILLER               PIC X(35)   VALUE ' '.
+		   05  O-STORE-CODE         PIC XX.
+		   05  FILLER               PIC X(10)   VALUE ' '.
+		   05  O-STORE-NAME         PIC X(15).
+		   05  FILLER               PIC X(13)   VALUE ' '.
+		   05  O-STORE-TOTAL        PIC $$,$$$,$$$.99.
+		   05  FILLER               PIC X(43)   VALUE ' '.
+
+      *  SALES REJECTED FOR AN UNRECOGNIZED STORE LOCATION CODE  *
+	   01  STORE-REJECT-TOTAL-LINE.
+		   05  FILLER               PIC X(35)   VALUE ' '.
+		   05  FILLER               PIC X(26)   VALUE
+                    'SALES REJECTED (BAD STORE'.
+		   05  FILLER               PIC X(13)   VALUE
+                    ' LOCATION): '.
+		   05  O-REJECT-CTR         PIC ZZZ9.
+		   05  FILLER               PIC X(54)   VALUE ' '.
 
 	   PROCEDURE DIVISION.
 	   L1-MAIN.
@@ -241,8 +417,9 @@
 	   STOP RUN.
 
 	   L2-INIT.
-           OPEN INPUT BOARD-MASTER. 
-	       OPEN OUTPUT PRTOUT. 
+           OPEN INPUT BOARD-MASTER.
+	       OPEN OUTPUT PRTOUT.
+	       OPEN OUTPUT WEB-FEED-FILE.
 
 		   MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
 		   MOVE I-YYYY TO O-YYYY.
@@ -261,17 +438,70 @@
 				   UNTIL SUB > 18
 					   MOVE 0 TO T-GT-TOTALS(SUB).
 
+      *  INITIALIZES UNITS SOLD TABLE FOR THE LOW-STOCK ALERT  *
+		   PERFORM
+			   VARYING SUB FROM 1 BY 1
+				   UNTIL SUB > 18
+					   MOVE 0 TO T-UNITS-SOLD(SUB).
+
+		   PERFORM L2A-LOAD-SEASON-TOTALS.
+
+      *  LOADS SEASON-TO-DATE TOTALS CARRIED FORWARD FROM A PRIOR RUN  *
+	   L2A-LOAD-SEASON-TOTALS.
+		   PERFORM L2B-CLEAR-SEASON-TOTALS
+			   VARYING SUB FROM 1 BY 1
+				   UNTIL SUB > 18.
+		   PERFORM L2C-CLEAR-SEASON-SIZES
+			   VARYING SUB FROM 1 BY 1
+				   UNTIL SUB > 5.
+
+		   OPEN INPUT SEASON-TOTALS-FILE.
+		   IF WS-ST-STATUS = '00'
+			   READ SEASON-TOTALS-FILE
+				   AT END
+					   NEXT SENTENCE
+				   NOT AT END
+					   PERFORM L2D-COPY-SEASON-TOTALS
+			   END-READ
+			   CLOSE SEASON-TOTALS-FILE.
+
+	   L2B-CLEAR-SEASON-TOTALS.
+		   MOVE 0 TO CF-GT-TOTALS(SUB).
+
+	   L2C-CLEAR-SEASON-SIZES.
+		   MOVE 0 TO CF-GT-SIZE-CTR(SUB).
+
+	   L2D-COPY-SEASON-TOTALS.
+		   PERFORM L2E-COPY-BOARD-TOTAL
+			   VARYING SUB FROM 1 BY 1
+				   UNTIL SUB > 18.
+		   PERFORM L2F-COPY-SIZE-CTR
+			   VARYING SUB FROM 1 BY 1
+				   UNTIL SUB > 5.
+		   MOVE ST-GRAND-TOTAL TO CF-GT-TOTAL.
+
+	   L2E-COPY-BOARD-TOTAL.
+		   MOVE ST-BOARD-TOTAL(SUB) TO CF-GT-TOTALS(SUB).
+
+	   L2F-COPY-SIZE-CTR.
+		   MOVE ST-SIZE-CTR(SUB) TO CF-GT-SIZE-CTR(SUB).
+
 	   L2-MAINLINE.
 		   PERFORM L3-CALCS.
 		   PERFORM L3-OUTPUT.
 		   PERFORM L3-READ.
 
 	   L2-CLOSING.
-      *  PRINTS THE GRAND TOTAL FOR ALL SALES  * 
+      *  PRINTS THE GRAND TOTAL FOR ALL SALES  *
 		   MOVE C-GT-TOTAL TO O-GT-TOTAL.
 		   WRITE PRTLINE FROM GRAND-TOTAL-LINE
        	  	   AFTER ADVANCING 3 LINES.
 
+      *  PRINTS THE SEASON-TO-DATE GRAND TOTAL FOR ALL SALES  *
+		   ADD CF-GT-TOTAL C-GT-TOTAL GIVING O-SEASON-GT-TOTAL.
+		   WRITE PRTLINE FROM SEASON-TOTAL-LINE
+			   AFTER ADVANCING 1 LINE.
+
       *  PRINTS TITLE LINE FOR THE GRAND TOTALS PAGE  *
 		   ADD 1 TO C-PCTR.
 		   MOVE C-PCTR TO O-GT-PCTR.
@@ -298,17 +528,100 @@
 		       VARYING SUB FROM 1 BY 1
 			       UNTIL SUB > 5.
 
+      *  PRINTS THE LOW-STOCK REORDER ALERT SECTION OF THE PAGE  *
+		   WRITE PRTLINE FROM REORDER-ALERT-TITLE
+			   AFTER ADVANCING 3 LINES.
+		   WRITE PRTLINE FROM REORDER-ALERT-HEADINGS
+			   AFTER ADVANCING 2 LINES.
+		   WRITE PRTLINE FROM BLANK-LINE
+			   AFTER ADVANCING 1 LINE.
+		   PERFORM L2J-CHECK-REORDER
+			   VARYING I-BOARD FROM 1 BY 1
+				   UNTIL I-BOARD > 18.
+		   IF NOT REORDER-FOUND
+			   WRITE PRTLINE FROM REORDER-ALERT-NONE-LINE
+				   AFTER ADVANCING 1 LINE.
+
+      *  PRINTS THE SALES BY STORE LOCATION SECTION OF THE PAGE  *
+		   WRITE PRTLINE FROM STORE-TOTALS-TITLE
+			   AFTER ADVANCING 3 LINES.
+		   WRITE PRTLINE FROM STORE-TOTALS-HEADINGS
+			   AFTER ADVANCING 2 LINES.
+		   WRITE PRTLINE FROM BLANK-LINE
+			   AFTER ADVANCING 1 LINE.
+		   PERFORM L2K-PRINT-STORE-TOTAL
+			   VARYING STORE-IDX FROM 1 BY 1
+				   UNTIL STORE-IDX > 4.
+
+		   MOVE REJECT-CTR TO O-REJECT-CTR.
+		   WRITE PRTLINE FROM STORE-REJECT-TOTAL-LINE
+			   AFTER ADVANCING 1 LINE.
+
+		   PERFORM L2G-SAVE-SEASON-TOTALS.
+
 		   CLOSE BOARD-MASTER.
 		   CLOSE PRTOUT.
+		   CLOSE WEB-FEED-FILE.
+
+      *  COMBINES TODAY'S TOTALS WITH THE CARRIED-FORWARD SEASON       *
+      *  TOTALS AND REWRITES SEASONTL.DAT FOR THE NEXT RUN             *
+	   L2G-SAVE-SEASON-TOTALS.
+		   PERFORM L2H-SAVE-BOARD-TOTAL
+			   VARYING SUB FROM 1 BY 1
+				   UNTIL SUB > 18.
+		   PERFORM L2I-SAVE-SIZE-CTR
+			   VARYING SUB FROM 1 BY 1
+				   UNTIL SUB > 5.
+		   ADD CF-GT-TOTAL C-GT-TOTAL GIVING ST-GRAND-TOTAL.
+
+		   OPEN OUTPUT SEASON-TOTALS-FILE.
+		   WRITE SEASON-TOTALS-REC.
+		   CLOSE SEASON-TOTALS-FILE.
+
+	   L2H-SAVE-BOARD-TOTAL.
+		   ADD CF-GT-TOTALS(SUB) T-GT-TOTALS(SUB)
+			   GIVING ST-BOARD-TOTAL(SUB).
+
+	   L2I-SAVE-SIZE-CTR.
+		   ADD CF-GT-SIZE-CTR(SUB) T-GT-SIZE-CTR(SUB)
+			   GIVING ST-SIZE-CTR(SUB).
 
 	   L3-READ.
 		   READ BOARD-MASTER
 			   AT END
 				   MOVE 'N' TO MORE-RECS.
 
+      *  PRINTS ONE STORE'S TOTAL SALES ON THE SALES BY STORE SECTION  *
+	   L2K-PRINT-STORE-TOTAL.
+		   MOVE T-STORE-CODE(STORE-IDX) TO O-STORE-CODE.
+		   MOVE T-STORE-NAME(STORE-IDX) TO O-STORE-NAME.
+		   MOVE T-STORE-TOTAL(STORE-IDX) TO O-STORE-TOTAL.
+		   WRITE PRTLINE FROM STORE-TOTALS-LINE
+			   AFTER ADVANCING 1 LINE.
+
+      *  FLAGS A BOARD WHOSE REMAINING QUANTITY ON HAND HAS FALLEN TO  *
+      *  OR BELOW ITS REORDER POINT AFTER TODAY'S SALES ARE APPLIED    *
+	   L2J-CHECK-REORDER.
+		   SUBTRACT T-UNITS-SOLD(I-BOARD) FROM T-QTY-ON-HAND(I-BOARD)
+			   GIVING C-RA-QTY-LEFT.
+		   IF C-RA-QTY-LEFT NOT > T-REORDER-PT(I-BOARD)
+			   MOVE T-NAME(I-BOARD) TO O-RA-NAME
+			   MOVE C-RA-QTY-LEFT TO O-RA-QTY-ON-HAND
+			   MOVE T-REORDER-PT(I-BOARD) TO O-RA-REORDER-PT
+			   WRITE PRTLINE FROM REORDER-ALERT-LINE
+				   AFTER ADVANCING 1 LINE
+			   SET REORDER-FOUND TO TRUE.
+
        L3-CALCS.
-           ADD T-PRICE(I-BOARD) TO T-GT-TOTALS(I-BOARD).
-           ADD T-PRICE(I-BOARD) TO C-GT-TOTAL.
+      *  SELLS AT THE MARKDOWN PRICE WHEN THE BOARD IS ON CLEARANCE  *
+           IF T-CLEARANCE(I-BOARD)
+			   MOVE T-MARKDOWN-PRICE(I-BOARD) TO C-EFF-PRICE
+           ELSE
+			   MOVE T-PRICE(I-BOARD) TO C-EFF-PRICE.
+
+           ADD C-EFF-PRICE TO T-GT-TOTALS(I-BOARD).
+           ADD C-EFF-PRICE TO C-GT-TOTAL.
+           ADD 1 TO T-UNITS-SOLD(I-BOARD).
 
 		   SET SIZE-IDX TO 1.
 		   SEARCH T-BOARDSIZES
@@ -316,6 +629,16 @@
 				   MOVE T-RANGE(SIZE-IDX) TO O-RANGE
 				   ADD 1 TO T-GT-SIZE-CTR(SIZE-IDX).
 
+      *  ADDS THIS SALE TO ITS STORE LOCATION'S RUNNING TOTAL; A SALE  *
+      *  TAGGED WITH AN UNRECOGNIZED STORE CODE IS COUNTED AS REJECTED *
+      *  INSTEAD OF BEING SILENTLY DROPPED FROM EVERY STORE'S TOTAL    *
+		   SET STORE-IDX TO 1.
+		   SEARCH T-STORES
+			   AT END
+				   ADD 1 TO REJECT-CTR
+			   WHEN T-STORE-CODE(STORE-IDX) = I-STORE-LOC
+				   ADD C-EFF-PRICE TO T-STORE-TOTAL(STORE-IDX).
+
 	   L3-OUTPUT.
       *  CLEARS VALUES IN O-UPC  *
 		   MOVE ' ' TO O-UPC.
@@ -329,14 +652,40 @@
            INTO O-UPC.
 
 		   MOVE I-BOARD TO O-BOARD.
-		   MOVE T-PRICE(I-BOARD) TO O-PRICE.
+		   MOVE I-STORE-LOC TO O-STORE.
+		   MOVE C-EFF-PRICE TO O-PRICE.
 		   MOVE T-NAME(I-BOARD) TO O-NAME.
+		   IF T-CLEARANCE(I-BOARD)
+			   MOVE 'CLR' TO O-CLR
+		   ELSE
+			   MOVE ' ' TO O-CLR.
 
 		   WRITE PRTLINE FROM DETAIL-LINE
 			   AFTER ADVANCING 2 LINES
 				   AT EOP
 					   PERFORM L4-HEADINGS.
 
+		   PERFORM L3-WEB-FEED.
+
+      *  BUILDS AND WRITES ONE COMMA-DELIMITED SALES RECORD TO THE     *
+      *  WEB STORE FEED FOR THE BOARD JUST SOLD                        *
+	   L3-WEB-FEED.
+		   MOVE C-EFF-PRICE TO WF-PRICE-ED.
+		   MOVE ' ' TO WEB-FEED-REC.
+		   STRING O-UPC        DELIMITED BY SIZE
+			   ',' DELIMITED BY SIZE
+			   T-NAME(I-BOARD)  DELIMITED BY SIZE
+			   ',' DELIMITED BY SIZE
+			   O-RANGE          DELIMITED BY SIZE
+			   ',' DELIMITED BY SIZE
+			   O-STORE          DELIMITED BY SIZE
+			   ',' DELIMITED BY SIZE
+			   WF-PRICE-ED      DELIMITED BY SIZE
+			   ',' DELIMITED BY SIZE
+			   O-CLR            DELIMITED BY SIZE
+		   INTO WEB-FEED-REC.
+		   WRITE WEB-FEED-REC.
+
       *  PRINTS THE TOTAL SALES AND SIZE COUNTER SECTIONS  *
 	   L3-GRAND-TOTALS.
       *  PRINTS TOTAL SALES SECTION  *
@@ -344,12 +693,16 @@
 			   MOVE I-BOARD TO O-GT-BOARD
 			   MOVE T-NAME(I-BOARD) TO O-GT-NAME
 			   MOVE T-GT-TOTALS(I-BOARD) TO O-GT-TOTALS
+			   ADD CF-GT-TOTALS(I-BOARD) T-GT-TOTALS(I-BOARD)
+				   GIVING O-GT-SEASON-TOTAL
 			   WRITE PRTLINE FROM GRAND-TOTALS-LINE-1
 				   AFTER ADVANCING 1 LINE
            ELSE
       *  PRINTS SIZE COUNTER SECTION  *
 				MOVE T-RANGE(SUB) TO O-GT-RANGE
 				MOVE T-GT-SIZE-CTR(SUB) TO O-GT-SIZE-CTR
+				ADD CF-GT-SIZE-CTR(SUB) T-GT-SIZE-CTR(SUB)
+				    GIVING O-GT-SEASON-SIZE-CTR
 				WRITE PRTLINE FROM GRAND-TOTALS-LINE-2
 				    AFTER ADVANCING 1 LINE.
 
